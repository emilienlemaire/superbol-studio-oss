@@ -0,0 +1,39 @@
+000100*****************************************************************
+000110* DBENV.CPY
+000120*
+000130* PER-ENVIRONMENT DATABASE CONNECTION TABLE.
+000140*
+000150* HOLDS THE SOURCE (DATABASE/DSN) AND USER-ID TO CONNECT WITH FOR
+000160* EACH ENVIRONMENT THE JOB CAN RUN AGAINST, KEYED BY A SHORT
+000170* ENVIRONMENT CODE (DEV/QA/PRD) SUPPLIED ON THE COMMAND LINE.  THE
+000180* PASSWORD ITSELF IS NEVER HELD HERE - DBENV-PASSVAR NAMES THE
+000190* ENVIRONMENT VARIABLE THE CALLING PROGRAM SHOULD READ THE
+000200* PASSWORD FROM FOR THAT ENVIRONMENT, SO ONLY ONE VARIABLE HAS TO
+000210* BE EXPORTED PER RUN INSTEAD OF ONE SET OF THREE PER TARGET.
+000220*
+000230* ADD A NEW ENVIRONMENT BY ADDING ANOTHER ENTRY BELOW AND BUMPING
+000240* DBENV-TABLE-SIZE - NO PROCEDURE DIVISION CHANGES ARE NEEDED.
+000250*****************************************************************
+000260 01  DBENV-TABLE-VALUES.
+000270     05  FILLER          PIC X(34) VALUE
+000280         'DEV DEVDB.INTERNAL.EXAMPLE.COM    '.
+000290     05  FILLER          PIC X(35) VALUE
+000300         'DBJOBS         COB_DBPASS_DEV      '.
+000310     05  FILLER          PIC X(34) VALUE
+000320         'QA  QADB.INTERNAL.EXAMPLE.COM     '.
+000330     05  FILLER          PIC X(35) VALUE
+000340         'DBJOBS         COB_DBPASS_QA       '.
+000350     05  FILLER          PIC X(34) VALUE
+000360         'PRD PRODDB.INTERNAL.EXAMPLE.COM   '.
+000370     05  FILLER          PIC X(35) VALUE
+000380         'DBJOBS         COB_DBPASS_PRD      '.
+
+000390 01  DBENV-TABLE REDEFINES DBENV-TABLE-VALUES.
+000400     05  DBENV-ENTRY OCCURS 3 TIMES
+000410             INDEXED BY DBENV-IDX.
+000420         10  DBENV-CODE        PIC X(04).
+000430         10  DBENV-SOURCE      PIC X(30).
+000440         10  DBENV-USER        PIC X(15).
+000450         10  DBENV-PASSVAR     PIC X(20).
+
+000460 77  DBENV-TABLE-SIZE    PIC 9(02) COMP VALUE 3.
