@@ -1,101 +1,1032 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CREATEDB.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CREATEDB.
+000120 AUTHOR. D-A-OKAFOR.
+000130 INSTALLATION. DAILY LEDGER BATCH SUPPORT.
+000140 DATE-WRITTEN. 2019-04-11.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*-----------------------------------------------------------------
+000190* 2019-04-11  DAO  ORIGINAL VERSION - CONNECT, COUNT, SUM NUMBERS.
+000200* 2026-08-09  DAO  APPEND DAILY SUMMARY/HISTORY RECORD INSTEAD OF
+000210*                  RELYING ON THE OPERATOR CONSOLE LOG.
+000220* 2026-08-09  DAO  FLAG A NUMBERS ROW COUNT THAT SHRANK SINCE THE
+000230*                  LAST RECORDED RUN.
+000240* 2026-08-09  DAO  ADD CHECKPOINT/RESTART TO THE SUMMATION CURSOR
+000250*                  SO A MID-RUN FAILURE DOES NOT FORCE A FULL
+000260*                  RESUMMATION FROM ROW ONE.
+000270* 2026-08-09  DAO  GIVE CONNECT, COUNT AND FETCH EACH THEIR OWN
+000280*                  SQL ERROR HANDLER INSTEAD OF ONE CATCH-ALL.
+000290* 2026-08-09  DAO  MOVE DB-SOURCE/DB-USER/DB-PASS OUT OF RAW
+000300*                  ENVIRONMENT VARIABLES AND INTO THE DBENV
+000310*                  MULTI-ENVIRONMENT COPYBOOK, SELECTED BY AN
+000320*                  ENVIRONMENT CODE PASSED ON THE COMMAND LINE.
+000330* 2026-08-09  DAO  VALIDATE EACH NUMBER AGAINST EXPECTED BOUNDS
+000340*                  BEFORE ADDING IT IN; LOG REJECTS TO EXCFILE.
+000350* 2026-08-09  DAO  WRAP COUNT, CURSOR SUMMATION AND THE HISTORY
+000360*                  WRITE IN ONE TRANSACTION WITH A ROLLBACK PATH.
+000370* 2026-08-09  DAO  DETECT DUPLICATE NUMBER VALUES AND BREAK
+000380*                  NUM-SUM DOWN BY SOURCE-ID.
+000390*****************************************************************
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM           PIC 9(6).
-       01 NUM-COUNT     PIC 9(6).
-       01 NUM-SUM       PIC 9(8).
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT SUMRPT-FILE ASSIGN TO WS-SUMRPT-FILENAME
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS FS-SUMRPT.
+000460     SELECT CKPT-FILE ASSIGN TO WS-CKPT-FILENAME
+000470         ORGANIZATION IS SEQUENTIAL
+000480         FILE STATUS IS FS-CKPT.
+000490     SELECT EXC-FILE ASSIGN TO WS-EXC-FILENAME
+000500         ORGANIZATION IS SEQUENTIAL
+000510         FILE STATUS IS FS-EXC.
 
-       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01 DB-SOURCE     PIC  X(50) VALUE SPACE.
-       01 DB-USER       PIC  X(30) VALUE SPACE.
-       01 DB-PASS       PIC  X(20) VALUE SPACE.
-       EXEC SQL END DECLARE SECTION END-EXEC.
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  SUMRPT-FILE
+000550     RECORDING MODE IS F
+000560     LABEL RECORDS ARE STANDARD.
+000570     COPY SUMRPT.
 
-       EXEC SQL INCLUDE SQLCA END-EXEC.
+000580 FD  CKPT-FILE
+000590     RECORDING MODE IS F
+000600     LABEL RECORDS ARE STANDARD.
+000610     COPY CKPT.
 
-       PROCEDURE DIVISION.
+000620 FD  EXC-FILE
+000630     RECORDING MODE IS F
+000640     LABEL RECORDS ARE STANDARD.
+000650     COPY EXCREC.
 
-       MAIN.
+000660 WORKING-STORAGE SECTION.
 
-      * NOTE: IT SEEMS SQL ERROR HANDLERS ALWAYS CAUSE
-      * THE PROGRAM TO BE TERMINATED AFTER BEING CALLED
-           EXEC SQL WHENEVER SQLERROR PERFORM SQL_ERROR END-EXEC
-           EXEC SQL WHENEVER SQLWARNING PERFORM SQL_ERROR END-EXEC
+000670*----------------------------------------------------------------*
+000680* STANDALONE COUNTERS AND CONTROL VALUES
+000690*----------------------------------------------------------------*
+000700 77  WS-MAX-CONNECT-RETRY    PIC 9(01) COMP VALUE 3.
+000710 77  WS-CONNECT-RETRY-COUNT  PIC 9(01) COMP VALUE 0.
+000720 77  WS-CKPT-INTERVAL        PIC 9(05) COMP VALUE 1000.
+000730 77  WS-ROWS-SINCE-CKPT      PIC 9(05) COMP VALUE 0.
+000740 77  WS-ARG-NUMBER           PIC 9(02) COMP VALUE 1.
+000750 77  WS-NUM-MIN-VALID        PIC 9(06) VALUE 000001.
+000760 77  WS-NUM-MAX-VALID        PIC 9(06) VALUE 500000.
+000770 77  WS-SRC-ENTRY-COUNT      PIC 9(02) COMP VALUE 0.
 
-           DISPLAY "CONNECTING"
+000780 01  WS-ENV-CODE              PIC X(04) VALUE SPACES.
+000790 01  WS-RUN-DATE              PIC X(08) VALUE SPACES.
+000800 01  WS-PASSWORD-VAR          PIC X(20) VALUE SPACES.
 
-           ACCEPT DB-SOURCE FROM ENVIRONMENT "COB_DBSOURCE"
-           ACCEPT DB-USER FROM ENVIRONMENT "COB_DBUSER"
-           ACCEPT DB-PASS FROM ENVIRONMENT "COB_DBPASS"
+000810*----------------------------------------------------------------*
+000820* PER-ENVIRONMENT EXTERNAL FILE NAMES - BUILT FROM WS-ENV-CODE SO
+000830* EACH ENVIRONMENT GETS ITS OWN REPORT/CHECKPOINT/EXCEPTION TRAIL.
+000840*----------------------------------------------------------------*
+000850 01  WS-SUMRPT-FILENAME       PIC X(20) VALUE SPACES.
+000860 01  WS-CKPT-FILENAME         PIC X(20) VALUE SPACES.
+000870 01  WS-EXC-FILENAME          PIC X(20) VALUE SPACES.
 
-           EXEC SQL
-             CONNECT TO :DB-SOURCE USER :DB-USER USING :DB-PASS
-           END-EXEC
+000880*----------------------------------------------------------------*
+000890* SWITCHES
+000900*----------------------------------------------------------------*
+000910 01  WS-SWITCHES.
+000920     05  SW-ENV-FOUND         PIC X(01) VALUE 'N'.
+000930         88  ENV-CODE-FOUND
+000940             VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+000950     05  SW-RESTART-MODE      PIC X(01) VALUE 'N'.
+000960         88  RESTART-FROM-CKPT     VALUE 'Y'.
+000970     05  SW-FATAL-ERROR       PIC X(01) VALUE 'N'.
+000980         88  FATAL-ERROR-OCCURRED  VALUE 'Y'.
+000990     05  SW-CURSOR-OPEN       PIC X(01) VALUE 'N'.
+001000         88  SUMMATION-CURSOR-OPEN
+001010             VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+001020     05  SW-EOF-SUMRPT        PIC X(01) VALUE 'N'.
+001030         88  SUMRPT-AT-EOF
+001040             VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+001050     05  SW-EOF-CKPT          PIC X(01) VALUE 'N'.
+001060         88  CKPT-AT-EOF
+001070             VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+001080     05  SW-SRC-FOUND         PIC X(01) VALUE 'N'.
+001090         88  SOURCE-SLOT-FOUND
+001100             VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+001110     05  SW-SRC-TABLE-FULL    PIC X(01) VALUE 'N'.
+001120         88  SRC-TABLE-FULL-WARNED
+001130             VALUE 'Y' WHEN SET TO FALSE IS 'N'.
 
-           DISPLAY "COUNTING NUMBERS"
+001140*----------------------------------------------------------------*
+001150* FILE STATUS AREA
+001160*----------------------------------------------------------------*
+001170 01  WS-FILE-STATUS-AREA.
+001180     05  FS-SUMRPT            PIC X(02) VALUE '00'.
+001190     05  FS-CKPT              PIC X(02) VALUE '00'.
+001200     05  FS-EXC               PIC X(02) VALUE '00'.
 
-           EXEC SQL
-             SELECT COUNT(*) INTO :NUM-COUNT FROM NUMBERS
-           END-EXEC.
-           DISPLAY "NUMBER COUNT: " NUM-COUNT
+001210*----------------------------------------------------------------*
+001220* LAST-RECORDED-RUN HOLDING AREA - READ FROM SUMRPT-FILE
+001230*----------------------------------------------------------------*
+001240 01  WS-LAST-RUN-HOLD.
+001250     05  LR-HOLD-PRESENT      PIC X(01) VALUE 'N'.
+001260         88  LAST-RUN-EXISTS       VALUE 'Y'.
+001270     05  LR-HOLD-RUN-DATE     PIC X(08) VALUE SPACES.
+001280     05  LR-HOLD-NUM-COUNT    PIC 9(06) VALUE ZERO.
+001290     05  LR-HOLD-NUM-SUM      PIC 9(08) VALUE ZERO.
 
-           DISPLAY "BEGINING TRANSACTION"
+001300*----------------------------------------------------------------*
+001310* CHECKPOINT HOLDING AREA - READ FROM CKPT-FILE AT STARTUP
+001320*----------------------------------------------------------------*
+001330 01  WS-CKPT-HOLD.
+001340     05  CK-HOLD-PRESENT      PIC X(01) VALUE 'N'.
+001350         88  CKPT-RECORD-EXISTS    VALUE 'Y'.
+001360     05  CK-HOLD-RUN-DATE     PIC X(08) VALUE SPACES.
+001370     05  CK-HOLD-LAST-NUMBER  PIC S9(06) VALUE ZERO.
+001380     05  CK-HOLD-ROWS-DONE    PIC 9(08) VALUE ZERO.
+001390     05  CK-HOLD-SUM-SO-FAR   PIC 9(08) VALUE ZERO.
+001400     05  CK-HOLD-REJECT-COUNT PIC 9(06) VALUE ZERO.
+001410     05  CK-HOLD-DUP-COUNT    PIC 9(06) VALUE ZERO.
+001420     05  CK-HOLD-SRC-ENTRY-COUNT PIC 9(02) VALUE ZERO.
+001430     05  CK-HOLD-SRC-TABLE.
+001440         10  CK-HOLD-SRC-ENTRY OCCURS 20 TIMES.
+001450             15  CK-HOLD-SRC-ID      PIC X(10).
+001460             15  CK-HOLD-SRC-COUNT   PIC 9(08).
+001470             15  CK-HOLD-SRC-SUM     PIC 9(10).
+001480     05  CK-HOLD-STATUS       PIC X(01) VALUE SPACE.
+001490         88  CK-HOLD-COMPLETE      VALUE 'C'.
+001500         88  CK-HOLD-IN-PROGRESS   VALUE 'I'.
 
-      * NOTE: REQUIRED TO USE CURSORS
-           EXEC SQL
-             START TRANSACTION
-           END-EXEC
+001510*----------------------------------------------------------------*
+001520* CHECKPOINT BOUNDARY TRACKING - NUMBER IS NOT UNIQUE, SO A
+001530* PERIODIC CHECKPOINT MAY ONLY EVER RECORD THE LAST NUMBER VALUE
+001540* WHOSE ROWS ARE *ALL* PROCESSED.  CK-BOUND-* IS ADVANCED ONLY
+001550* WHEN THE NEXT ROW FETCHED OFF CUR CARRIES A DIFFERENT NUMBER
+001560* THAN THE ONE JUST PROCESSED, SO A RESTART'S "WHERE NUMBER > "
+001570* NEVER SKIPS A NOT-YET-PROCESSED DUPLICATE.  THE REJECT COUNT AND
+001580* PER-SOURCE SUBTOTAL TABLE ARE SNAPSHOTTED HERE TOO, AT THE SAME
+001590* MOMENT NUM-SUM'S BOUNDARY VALUE IS, SO A RESTART PICKS UP BOTH
+001600* WITHOUT DOUBLE-COUNTING OR LOSING ANYTHING FROM BEFORE THE CRASH.
+001610*----------------------------------------------------------------*
+001620 01  WS-CKPT-BOUNDARY.
+001630     05  CK-BOUND-LAST-NUMBER PIC S9(06) VALUE ZERO.
+001640     05  CK-BOUND-ROWS-DONE   PIC 9(08) VALUE ZERO.
+001650     05  CK-BOUND-SUM-SO-FAR  PIC 9(08) VALUE ZERO.
+001660     05  CK-BOUND-REJECT-COUNT    PIC 9(06) VALUE ZERO.
+001670     05  CK-BOUND-SRC-ENTRY-COUNT PIC 9(02) VALUE ZERO.
+001680     05  CK-BOUND-SRC-TABLE.
+001690         10  CK-BOUND-SRC-ENTRY OCCURS 20 TIMES.
+001700             15  CK-BOUND-SRC-ID     PIC X(10).
+001710             15  CK-BOUND-SRC-COUNT  PIC 9(08).
+001720             15  CK-BOUND-SRC-SUM    PIC 9(10).
+001730 77  WS-CKPT-CANDIDATE-NUMBER PIC S9(06) VALUE ZERO.
 
-           DISPLAY "CREATING CURSOR"
+001740*----------------------------------------------------------------*
+001750* RUN ACCUMULATORS
+001760*----------------------------------------------------------------*
+001770 01  WS-RUN-TOTALS.
+001780     05  WS-ROWS-PROCESSED    PIC 9(08) VALUE ZERO.
+001790     05  WS-DUP-COUNT         PIC 9(06) VALUE ZERO.
+001800     05  WS-REJECT-COUNT      PIC 9(06) VALUE ZERO.
 
-           EXEC SQL
-             DECLARE CUR CURSOR FOR
-             SELECT NUMBER FROM NUMBERS
-      * NOTE: BUG IF MISSING PERIOD HERE
-           END-EXEC.
-           EXEC SQL
-             OPEN CUR
-           END-EXEC
+001810*----------------------------------------------------------------*
+001820* PER-SOURCE SUBTOTAL TABLE (REQUIRES NUMBERS.SOURCE_ID)
+001830*----------------------------------------------------------------*
+001840 01  WS-SRC-SUBTOTAL-TABLE.
+001850     05  WS-SRC-ENTRY OCCURS 20 TIMES
+001860             INDEXED BY WS-SRC-IDX.
+001870         10  WS-SRC-ID            PIC X(10).
+001880         10  WS-SRC-COUNT         PIC 9(08).
+001890         10  WS-SRC-SUM           PIC 9(10).
 
-           DISPLAY "SUMMING NUMBERS"
+001900*----------------------------------------------------------------*
+001910* SQL HOST VARIABLES - NUM IS SIGNED SO A NEGATIVE NUMBER VALUE
+001920* FETCHES AND COMPARES CORRECTLY INSTEAD OF BEING MISREAD AS SOME
+001930* UNRELATED UNSIGNED DIGIT STRING; 5100-PROCESS-ONE-ROW'S RANGE
+001940* CHECK THEN REJECTS AND LOGS IT LIKE ANY OTHER OUT-OF-RANGE ROW.
+001950* CK-RESTART-NUMBER CARRIES THE LAST NUMBER PROCESSED FOR THE
+001960* RESTART CURSOR'S WHERE CLAUSE AND MUST STAY SIGNED TOO SO THAT
+001970* COMPARISON REMAINS CORRECT WHEN THAT VALUE IS NEGATIVE.
+001980*----------------------------------------------------------------*
+001990 EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+002000 01  DB-SOURCE                PIC X(50) VALUE SPACE.
+002010 01  DB-USER                  PIC X(30) VALUE SPACE.
+002020 01  DB-PASS                  PIC X(20) VALUE SPACE.
+002030 01  NUM                      PIC S9(06).
+002040 01  NUM-SOURCE-ID            PIC X(10).
+002050 01  NUM-COUNT                PIC 9(06).
+002060 01  NUM-SUM                  PIC 9(08).
+002070 01  DUP-NUM                  PIC 9(06).
+002080 01  CK-RESTART-NUMBER        PIC S9(06).
+002090 EXEC SQL END DECLARE SECTION END-EXEC.
 
-           EXEC SQL
-             FETCH CUR INTO :NUM
-           END-EXEC
-           PERFORM UNTIL SQLCODE NOT = ZERO
-              ADD NUM TO NUM-SUM
-              EXEC SQL
-                FETCH CUR INTO :NUM
-              END-EXEC
-           END-PERFORM
-           DISPLAY "NUMBER SUM: " NUM-SUM
+002100 EXEC SQL INCLUDE SQLCA END-EXEC.
 
-           DISPLAY "CLOSING CURSOR"
+002110*----------------------------------------------------------------*
+002120* PER-ENVIRONMENT CONNECTION TABLE
+002130*----------------------------------------------------------------*
+002140 COPY DBENV.
 
-           EXEC SQL
-             CLOSE CUR
-           END-EXEC
+002150 PROCEDURE DIVISION.
 
-           DISPLAY "ENDING TRANSACTION"
+002160*=================================================================
+002170* 0000-MAIN-CONTROL - TOP LEVEL FLOW OF CONTROL FOR THE RUN.
+002180*=================================================================
+002190 0000-MAIN-CONTROL.
 
-           EXEC SQL
-             COMMIT WORK
-           END-EXEC.
+002200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002210     IF FATAL-ERROR-OCCURRED
+002220         GO TO 9800-ABORT-RUN
+002230     END-IF
 
-           DISPLAY "DISCONNECTING"
+002240     PERFORM 2000-CONNECT-DATABASE THRU 2000-EXIT
+002250     IF FATAL-ERROR-OCCURRED
+002260         GO TO 9800-ABORT-RUN
+002270     END-IF
 
-           EXEC SQL
-             DISCONNECT ALL
-           END-EXEC
+002280     PERFORM 2500-START-TRANSACTION THRU 2500-EXIT
+002290     IF FATAL-ERROR-OCCURRED
+002300         GO TO 9800-ABORT-RUN
+002310     END-IF
 
-           DISPLAY "DONE"
-           STOP RUN.
+002320     PERFORM 3000-COUNT-NUMBERS THRU 3000-EXIT
+002330     IF FATAL-ERROR-OCCURRED
+002340         GO TO 9800-ABORT-RUN
+002350     END-IF
 
-       SQL_ERROR.
-           DISPLAY "SQL ERROR !"
-           DISPLAY "SQLCODE: " SQLCODE
-           DISPLAY "ERRCODE: " SQLSTATE
-           DISPLAY SQLERRMC.
+002360     PERFORM 3100-VERIFY-ROW-COUNT THRU 3100-EXIT
+002370     IF FATAL-ERROR-OCCURRED
+002380         GO TO 9800-ABORT-RUN
+002390     END-IF
 
+002400*    3500-DETECT-DUPLICATES RUNS TO COMPLETION IN ONE PASS WITH NO
+002410*    CHECKPOINT OF ITS OWN, SO ON A RESTART IT IS SKIPPED ENTIRELY -
+002420*    OTHERWISE THE SAME DUPLICATE NUMBERS WOULD BE RE-LOGGED TO
+002430*    EXC-FILE ON EVERY RESTART ATTEMPT.  ITS COUNT IS RESTORED FROM
+002440*    THE CHECKPOINT INSTEAD, IN 4000-OPEN-SUMMATION-CURSOR BELOW.
+002450     IF NOT RESTART-FROM-CKPT
+002460         PERFORM 3500-DETECT-DUPLICATES THRU 3500-EXIT
+002470         IF FATAL-ERROR-OCCURRED
+002480             GO TO 9800-ABORT-RUN
+002490         END-IF
+002500     END-IF
+
+002510     PERFORM 4000-OPEN-SUMMATION-CURSOR THRU 4000-EXIT
+002520     IF FATAL-ERROR-OCCURRED
+002530         GO TO 9800-ABORT-RUN
+002540     END-IF
+
+002550     PERFORM 5000-SUM-NUMBERS THRU 5000-EXIT
+002560     IF FATAL-ERROR-OCCURRED
+002570         GO TO 9800-ABORT-RUN
+002580     END-IF
+
+002590     PERFORM 6500-COMMIT-RUN THRU 6500-EXIT
+002600     IF FATAL-ERROR-OCCURRED
+002610         GO TO 9800-ABORT-RUN
+002620     END-IF
+
+002630*    SUMRPT-FILE IS ONLY APPENDED ONCE THE COMMIT HAS ACTUALLY
+002640*    SUCCEEDED - FILE I/O ISN'T COVERED BY ROLLBACK, SO WRITING
+002650*    THIS BEFORE THE COMMIT COULD LEAVE A SUMRPT RECORD ON DISK
+002660*    FOR A RUN THAT NEVER ACTUALLY COMMITTED, WHICH A LATER
+002670*    SUCCESSFUL RESTART WOULD THEN DUPLICATE FOR THE SAME DATE.
+002680     PERFORM 6000-WRITE-HISTORY THRU 6000-EXIT
+002690     IF FATAL-ERROR-OCCURRED
+002700         GO TO 9800-ABORT-RUN
+002710     END-IF
+
+002720     PERFORM 7000-WRITE-FINAL-CHECKPOINT THRU 7000-EXIT
+
+002730     PERFORM 8000-DISPLAY-SUMMARY THRU 8000-EXIT
+
+002740     GO TO 9999-EXIT.
+
+002750 9800-ABORT-RUN.
+
+002760     PERFORM 6600-ROLLBACK-RUN THRU 6600-EXIT
+002770     DISPLAY "CREATEDB ABENDING - SEE PRIOR MESSAGES"
+002780     MOVE 16 TO RETURN-CODE
+002790     GO TO 9999-EXIT.
+
+002800*=================================================================
+002810* 1000-INITIALIZE - PICK UP THE RUN DATE, THE ENVIRONMENT CODE,
+002820* THE LAST RECORDED RUN AND ANY OUTSTANDING CHECKPOINT.
+002830*=================================================================
+002840 1000-INITIALIZE.
+
+002850     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+002860     DISPLAY WS-ARG-NUMBER UPON ARGUMENT-NUMBER
+002870     ACCEPT WS-ENV-CODE FROM ARGUMENT-VALUE
+002880         ON EXCEPTION
+002890             MOVE "DEV" TO WS-ENV-CODE
+002900     END-ACCEPT
+
+002910     PERFORM 1100-LOOKUP-DB-ENVIRONMENT THRU 1100-EXIT
+002920     IF FATAL-ERROR-OCCURRED
+002930         GO TO 1000-EXIT
+002940     END-IF
+
+002950     PERFORM 1200-READ-LAST-RUN THRU 1200-EXIT
+002960     PERFORM 1300-READ-CHECKPOINT THRU 1300-EXIT
+
+002970*    ONLY A FRESH (NON-RESTART) RUN TRUNCATES EXCFILE - A RESTART
+002980*    CONTINUES APPENDING TO WHATEVER THE CRASHED RUN ALREADY
+002990*    LOGGED, SINCE THE ROWS BEFORE THE CHECKPOINT BOUNDARY ARE
+003000*    NEVER REPROCESSED AND SO WOULD NEVER BE RE-LOGGED.
+003010     IF NOT RESTART-FROM-CKPT
+003020         OPEN OUTPUT EXC-FILE
+003030         CLOSE EXC-FILE
+003040     END-IF
+
+003050*    CK-HOLD-* HAS THE PRIOR RUN'S LAST CHECKPOINT, IF ANY, SAFELY
+003060*    IN WORKING-STORAGE BY THIS POINT, SO IT IS SAFE TO RESET
+003070*    CKPT-FILE FOR A FRESH RUN SO IT HOLDS ONLY THIS RUN'S OWN
+003080*    CHECKPOINT HISTORY, NOT AN EVER-GROWING RECORD OF EVERY RUN
+003090*    THAT EVER EXECUTED.  A RESTART MUST NOT TRUNCATE IT HERE -
+003100*    IF THIS RESTART ATTEMPT ALSO DIES BEFORE ITS OWN FIRST
+003110*    5200-WRITE-CHECKPOINT OR 7000-WRITE-FINAL-CHECKPOINT, THE
+003120*    PRIOR RUN'S LAST CHECKPOINT MUST STILL BE ON DISK FOR THE
+003130*    NEXT ATTEMPT TO READ.
+003140     IF NOT RESTART-FROM-CKPT
+003150         OPEN OUTPUT CKPT-FILE
+003160         CLOSE CKPT-FILE
+003170     END-IF.
+
+003180 1000-EXIT.
+003190     EXIT.
+
+003200*-----------------------------------------------------------------
+003210* 1100-LOOKUP-DB-ENVIRONMENT - RESOLVE WS-ENV-CODE AGAINST DBENV,
+003220* BUILD DB-SOURCE/DB-USER, AND READ THE PASSWORD FROM THE
+003230* ENVIRONMENT VARIABLE THAT ENVIRONMENT'S DBENV-PASSVAR NAMES.
+003240*-----------------------------------------------------------------
+003250 1100-LOOKUP-DB-ENVIRONMENT.
+
+003260     SET ENV-CODE-FOUND TO FALSE
+003270     SET DBENV-IDX TO 1
+003280     SEARCH DBENV-ENTRY VARYING DBENV-IDX
+003290         AT END
+003300             CONTINUE
+003310         WHEN DBENV-CODE (DBENV-IDX) = WS-ENV-CODE
+003320             SET ENV-CODE-FOUND TO TRUE
+003330     END-SEARCH
+
+003340     IF NOT ENV-CODE-FOUND
+003350         DISPLAY "CREATEDB: UNKNOWN ENVIRONMENT CODE '"
+003360             WS-ENV-CODE "' - JOB ABORTED"
+003370         SET FATAL-ERROR-OCCURRED TO TRUE
+003380         GO TO 1100-EXIT
+003390     END-IF
+
+003400     MOVE DBENV-SOURCE (DBENV-IDX) TO DB-SOURCE
+003410     MOVE DBENV-USER (DBENV-IDX) TO DB-USER
+003420     MOVE DBENV-PASSVAR (DBENV-IDX) TO WS-PASSWORD-VAR
+003430     ACCEPT DB-PASS FROM ENVIRONMENT WS-PASSWORD-VAR
+
+003440     STRING WS-ENV-CODE DELIMITED BY SPACE
+003450         "SUMRPT" DELIMITED BY SIZE
+003460         INTO WS-SUMRPT-FILENAME
+003470     STRING WS-ENV-CODE DELIMITED BY SPACE
+003480         "CKPTFILE" DELIMITED BY SIZE
+003490         INTO WS-CKPT-FILENAME
+003500     STRING WS-ENV-CODE DELIMITED BY SPACE
+003510         "EXCFILE" DELIMITED BY SIZE
+003520         INTO WS-EXC-FILENAME
+
+003530     DISPLAY "CREATEDB: RUNNING AGAINST ENVIRONMENT " WS-ENV-CODE.
+
+003540 1100-EXIT.
+003550     EXIT.
+
+003560*-----------------------------------------------------------------
+003570* 1200-READ-LAST-RUN - READ THE LAST RECORD OF SUMRPT-FILE, IF
+003580* ANY, SO 3100-VERIFY-ROW-COUNT HAS SOMETHING TO COMPARE AGAINST.
+003590*-----------------------------------------------------------------
+003600 1200-READ-LAST-RUN.
+
+003610     OPEN INPUT SUMRPT-FILE
+003620     IF FS-SUMRPT NOT = "00" AND FS-SUMRPT NOT = "35"
+003630         DISPLAY "CREATEDB: WARNING - SUMRPT OPEN STATUS "
+003640             FS-SUMRPT
+003650     END-IF
+
+003660     IF FS-SUMRPT = "00"
+003670         SET SUMRPT-AT-EOF TO FALSE
+003680         PERFORM 1210-READ-NEXT-SUMRPT THRU 1210-EXIT
+003690             UNTIL SUMRPT-AT-EOF
+003700         CLOSE SUMRPT-FILE
+003710     END-IF.
+
+003720 1200-EXIT.
+003730     EXIT.
+
+003740 1210-READ-NEXT-SUMRPT.
+
+003750     READ SUMRPT-FILE
+003760         AT END
+003770             SET SUMRPT-AT-EOF TO TRUE
+003780         NOT AT END
+003790             SET LAST-RUN-EXISTS TO TRUE
+003800             MOVE SUMRPT-RUN-DATE TO LR-HOLD-RUN-DATE
+003810             MOVE SUMRPT-NUM-COUNT TO LR-HOLD-NUM-COUNT
+003820             MOVE SUMRPT-NUM-SUM TO LR-HOLD-NUM-SUM
+003830     END-READ.
+
+003840 1210-EXIT.
+003850     EXIT.
+
+003860*-----------------------------------------------------------------
+003870* 1300-READ-CHECKPOINT - READ THE LAST RECORD OF CKPT-FILE, IF
+003880* ANY.  A TRAILING STATUS OF 'I' MEANS THE PRIOR RUN DIED WHILE
+003890* THE SUMMATION CURSOR WAS OPEN, SO THIS RUN RESTARTS FROM THERE.
+003900*-----------------------------------------------------------------
+003910 1300-READ-CHECKPOINT.
+
+003920     OPEN INPUT CKPT-FILE
+003930     IF FS-CKPT = "00"
+003940         SET CKPT-AT-EOF TO FALSE
+003950         PERFORM 1310-READ-NEXT-CKPT THRU 1310-EXIT
+003960             UNTIL CKPT-AT-EOF
+003970         CLOSE CKPT-FILE
+003980     END-IF
+
+003990     IF CKPT-RECORD-EXISTS AND CK-HOLD-IN-PROGRESS
+004000         SET RESTART-FROM-CKPT TO TRUE
+004010         DISPLAY "CREATEDB: RESTARTING AFTER CHECKPOINT - "
+004020             "LAST NUMBER " CK-HOLD-LAST-NUMBER
+004030             " ROWS DONE " CK-HOLD-ROWS-DONE
+004040     END-IF.
+
+004050 1300-EXIT.
+004060     EXIT.
+
+004070 1310-READ-NEXT-CKPT.
+
+004080     READ CKPT-FILE
+004090         AT END
+004100             SET CKPT-AT-EOF TO TRUE
+004110         NOT AT END
+004120             SET CKPT-RECORD-EXISTS TO TRUE
+004130             MOVE CKPT-RUN-DATE TO CK-HOLD-RUN-DATE
+004140             MOVE CKPT-LAST-NUMBER TO CK-HOLD-LAST-NUMBER
+004150             MOVE CKPT-ROWS-DONE TO CK-HOLD-ROWS-DONE
+004160             MOVE CKPT-SUM-SO-FAR TO CK-HOLD-SUM-SO-FAR
+004170             MOVE CKPT-REJECT-COUNT TO CK-HOLD-REJECT-COUNT
+004180             MOVE CKPT-DUP-COUNT TO CK-HOLD-DUP-COUNT
+004190             MOVE CKPT-SRC-ENTRY-COUNT TO CK-HOLD-SRC-ENTRY-COUNT
+004200             MOVE CKPT-SRC-TABLE TO CK-HOLD-SRC-TABLE
+004210             MOVE CKPT-STATUS TO CK-HOLD-STATUS
+004220     END-READ.
+
+004230 1310-EXIT.
+004240     EXIT.
+
+004250*=================================================================
+004260* 2000-CONNECT-DATABASE - CONNECT WITH A SMALL NUMBER OF RETRIES
+004270* ON A TRANSIENT (SQLSTATE CLASS 08 - CONNECTION EXCEPTION) ERROR.
+004280* ANYTHING ELSE ABORTS THE RUN IMMEDIATELY.
+004290*=================================================================
+004300 2000-CONNECT-DATABASE.
+
+004310     EXEC SQL WHENEVER SQLERROR PERFORM 2900-CONNECT-ERROR
+004320         END-EXEC
+004330     EXEC SQL WHENEVER SQLWARNING CONTINUE END-EXEC
+
+004340     MOVE 0 TO WS-CONNECT-RETRY-COUNT
+004350     DISPLAY "CONNECTING"
+
+004360*    PRIME THE LOOP WITH ONE UNCONDITIONAL ATTEMPT, SAME AS THE
+004370*    PRIMING FETCH BEFORE 5000-SUM-NUMBERS' PERFORM UNTIL - SQLCODE
+004380*    HAS NO VALUE CLAUSE, SO A TEST-BEFORE LOOP ON SQLCODE = ZERO
+004390*    WOULD NEVER RUN ITS BODY ON A FRESH RUN.
+004400     PERFORM 2100-ATTEMPT-CONNECT THRU 2100-EXIT
+
+004410     PERFORM 2100-ATTEMPT-CONNECT THRU 2100-EXIT
+004420         UNTIL SQLCODE = ZERO
+004430            OR FATAL-ERROR-OCCURRED.
+
+004440 2000-EXIT.
+004450     EXIT.
+
+004460 2100-ATTEMPT-CONNECT.
+
+004470     EXEC SQL
+004480         CONNECT TO :DB-SOURCE USER :DB-USER USING :DB-PASS
+004490     END-EXEC.
+
+004500 2100-EXIT.
+004510     EXIT.
+
+004520*-----------------------------------------------------------------
+004530* 2900-CONNECT-ERROR - WHENEVER TARGET FOR THE CONNECT STEP ONLY.
+004540*-----------------------------------------------------------------
+004550 2900-CONNECT-ERROR.
+
+004560     DISPLAY "CONNECT FAILED - SQLCODE: " SQLCODE
+004570         " SQLSTATE: " SQLSTATE
+004580     DISPLAY SQLERRMC
+
+004590     IF SQLSTATE (1:2) = "08"
+004600         ADD 1 TO WS-CONNECT-RETRY-COUNT
+004610         IF WS-CONNECT-RETRY-COUNT <= WS-MAX-CONNECT-RETRY
+004620             DISPLAY "CONNECT: TRANSIENT ERROR - RETRY "
+004630                 WS-CONNECT-RETRY-COUNT " OF "
+004640                 WS-MAX-CONNECT-RETRY
+004650         ELSE
+004660             DISPLAY "CONNECT: RETRIES EXHAUSTED - JOB ABORTED"
+004670             SET FATAL-ERROR-OCCURRED TO TRUE
+004680         END-IF
+004690     ELSE
+004700         DISPLAY "CONNECT: NON-TRANSIENT ERROR - JOB ABORTED"
+004710         SET FATAL-ERROR-OCCURRED TO TRUE
+004720     END-IF.
+
+004730*=================================================================
+004740* 2500-START-TRANSACTION - OPEN ONE TRANSACTION THAT COVERS THE
+004750* COUNT, THE CURSOR SUMMATION AND THE HISTORY WRITE.
+004760*=================================================================
+004770 2500-START-TRANSACTION.
+
+004780     EXEC SQL WHENEVER SQLERROR PERFORM 6900-GENERIC-SQL-ERROR
+004790         END-EXEC
+
+004800     DISPLAY "BEGINNING TRANSACTION"
+
+004810     EXEC SQL
+004820         START TRANSACTION
+004830     END-EXEC.
+
+004840 2500-EXIT.
+004850     EXIT.
+
+004860*=================================================================
+004870* 3000-COUNT-NUMBERS
+004880*=================================================================
+004890 3000-COUNT-NUMBERS.
+
+004900     EXEC SQL WHENEVER SQLERROR PERFORM 3900-COUNT-ERROR END-EXEC
+
+004910     DISPLAY "COUNTING NUMBERS"
+
+004920     EXEC SQL
+004930         SELECT COUNT(*) INTO :NUM-COUNT FROM NUMBERS
+004940     END-EXEC
+
+004950     DISPLAY "NUMBER COUNT: " NUM-COUNT.
+
+004960 3000-EXIT.
+004970     EXIT.
+
+004980*-----------------------------------------------------------------
+004990* 3900-COUNT-ERROR - A FAILING COUNT(*) MEANS NUMBERS ISN'T THERE
+005000* OR ISN'T READABLE; THAT IS A HARD STOP, NOT SOMETHING TO RETRY.
+005010*-----------------------------------------------------------------
+005020 3900-COUNT-ERROR.
+
+005030     DISPLAY "COUNT(*) ON NUMBERS FAILED - SQLCODE: " SQLCODE
+005040         " SQLSTATE: " SQLSTATE
+005050     DISPLAY SQLERRMC
+005060     DISPLAY "COUNT: NUMBERS TABLE UNAVAILABLE - JOB ABORTED"
+005070     SET FATAL-ERROR-OCCURRED TO TRUE.
+
+005080*=================================================================
+005090* 3100-VERIFY-ROW-COUNT - A NUMBERS ROW COUNT LOWER THAN THE LAST
+005100* RECORDED RUN MEANS AN UPSTREAM DELETE/TRUNCATE - ABORT RATHER
+005110* THAN QUIETLY SUMMING A SMALLER TABLE.
+005120*=================================================================
+005130 3100-VERIFY-ROW-COUNT.
+
+005140     IF LAST-RUN-EXISTS AND NUM-COUNT < LR-HOLD-NUM-COUNT
+005150         DISPLAY "CREATEDB: NUMBERS ROW COUNT SHRANK - WAS "
+005160             LR-HOLD-NUM-COUNT " (RUN " LR-HOLD-RUN-DATE
+005170             ") NOW " NUM-COUNT " - JOB ABORTED"
+005180         SET FATAL-ERROR-OCCURRED TO TRUE
+005190     END-IF.
+
+005200 3100-EXIT.
+005210     EXIT.
+
+005220*=================================================================
+005230* 3500-DETECT-DUPLICATES - FLAG NUMBER VALUES THAT APPEAR MORE
+005240* THAN ONCE IN NUMBERS SO A DOUBLE-LOADED FEED DOESN'T INFLATE
+005250* NUM-SUM WITHOUT A TRACE.  DUPLICATES ARE LOGGED, NOT REMOVED -
+005260* THE SUMMATION CURSOR BELOW STILL SUMS EVERY ROW AS DELIVERED.
+005270*=================================================================
+005280 3500-DETECT-DUPLICATES.
+
+005290     EXEC SQL WHENEVER SQLERROR PERFORM 6900-GENERIC-SQL-ERROR
+005300         END-EXEC
+
+005310     EXEC SQL
+005320         DECLARE DUPCUR CURSOR FOR
+005330         SELECT NUMBER FROM NUMBERS
+005340         GROUP BY NUMBER HAVING COUNT(*) > 1
+005350     END-EXEC.
+
+005360     EXEC SQL
+005370         OPEN DUPCUR
+005380     END-EXEC
+
+005390     EXEC SQL
+005400         FETCH DUPCUR INTO :DUP-NUM
+005410     END-EXEC
+
+005420     PERFORM 3510-LOG-ONE-DUPLICATE THRU 3510-EXIT
+005430         UNTIL SQLCODE NOT = ZERO
+
+005440     EXEC SQL
+005450         CLOSE DUPCUR
+005460     END-EXEC.
+
+005470 3500-EXIT.
+005480     EXIT.
+
+005490 3510-LOG-ONE-DUPLICATE.
+
+005500     ADD 1 TO WS-DUP-COUNT
+005510     MOVE SPACES TO EXC-RECORD
+005520     MOVE WS-RUN-DATE TO EXC-RUN-DATE
+005530     MOVE DUP-NUM TO EXC-NUMBER
+005540     MOVE SPACES TO EXC-SOURCE-ID
+005550     SET EXC-REASON-DUPLICATE TO TRUE
+005560     MOVE "NUMBER APPEARS MORE THAN ONCE" TO EXC-REASON-TEXT
+
+005570     OPEN EXTEND EXC-FILE
+005580     WRITE EXC-RECORD
+005590     CLOSE EXC-FILE
+
+005600     EXEC SQL
+005610         FETCH DUPCUR INTO :DUP-NUM
+005620     END-EXEC.
+
+005630 3510-EXIT.
+005640     EXIT.
+
+005650*=================================================================
+005660* 4000-OPEN-SUMMATION-CURSOR - OPEN CUR EITHER FROM ROW ONE OR,
+005670* ON RESTART, FROM JUST AFTER THE LAST CHECKPOINTED NUMBER.  THE
+005680* QUERY NOW ALSO CARRIES SOURCE_ID FOR THE PER-SOURCE BREAKDOWN.
+005690*=================================================================
+005700 4000-OPEN-SUMMATION-CURSOR.
+
+005710     EXEC SQL WHENEVER SQLERROR PERFORM 6900-GENERIC-SQL-ERROR
+005720         END-EXEC
+
+005730     IF RESTART-FROM-CKPT
+005740         MOVE CK-HOLD-ROWS-DONE TO WS-ROWS-PROCESSED
+005750         MOVE CK-HOLD-SUM-SO-FAR TO NUM-SUM
+005760         MOVE CK-HOLD-DUP-COUNT TO WS-DUP-COUNT
+005770         MOVE CK-HOLD-REJECT-COUNT TO WS-REJECT-COUNT
+005780         MOVE CK-HOLD-SRC-ENTRY-COUNT TO WS-SRC-ENTRY-COUNT
+005790         MOVE CK-HOLD-SRC-TABLE TO WS-SRC-SUBTOTAL-TABLE
+005800         MOVE CK-HOLD-LAST-NUMBER TO CK-RESTART-NUMBER
+005810         MOVE CK-HOLD-LAST-NUMBER TO CK-BOUND-LAST-NUMBER
+005820         MOVE CK-HOLD-ROWS-DONE TO CK-BOUND-ROWS-DONE
+005830         MOVE CK-HOLD-SUM-SO-FAR TO CK-BOUND-SUM-SO-FAR
+005840         MOVE CK-HOLD-REJECT-COUNT TO CK-BOUND-REJECT-COUNT
+005850         MOVE CK-HOLD-SRC-ENTRY-COUNT TO CK-BOUND-SRC-ENTRY-COUNT
+005860         MOVE CK-HOLD-SRC-TABLE TO CK-BOUND-SRC-TABLE
+005870         EXEC SQL
+005880             DECLARE CUR CURSOR FOR
+005890             SELECT NUMBER, SOURCE_ID FROM NUMBERS
+005900             WHERE NUMBER > :CK-RESTART-NUMBER
+005910             ORDER BY NUMBER
+005920         END-EXEC
+005930     ELSE
+005940         MOVE ZERO TO WS-ROWS-PROCESSED
+005950         MOVE ZERO TO NUM-SUM
+005960         MOVE ZERO TO CK-BOUND-LAST-NUMBER
+005970         MOVE ZERO TO CK-BOUND-ROWS-DONE
+005980         MOVE ZERO TO CK-BOUND-SUM-SO-FAR
+005990         MOVE ZERO TO CK-BOUND-REJECT-COUNT
+006000         MOVE ZERO TO CK-BOUND-SRC-ENTRY-COUNT
+006010         EXEC SQL
+006020             DECLARE CUR CURSOR FOR
+006030             SELECT NUMBER, SOURCE_ID FROM NUMBERS
+006040             ORDER BY NUMBER
+006050         END-EXEC
+006060     END-IF.
+
+006070     EXEC SQL
+006080         OPEN CUR
+006090     END-EXEC
+006100     SET SUMMATION-CURSOR-OPEN TO TRUE.
+
+006110 4000-EXIT.
+006120     EXIT.
+
+006130*=================================================================
+006140* 5000-SUM-NUMBERS
+006150*=================================================================
+006160 5000-SUM-NUMBERS.
+
+006170     EXEC SQL WHENEVER SQLERROR PERFORM 5900-FETCH-ERROR END-EXEC
+
+006180     DISPLAY "SUMMING NUMBERS"
+
+006190     EXEC SQL
+006200         FETCH CUR INTO :NUM, :NUM-SOURCE-ID
+006210     END-EXEC
+
+006220     PERFORM 5100-PROCESS-ONE-ROW THRU 5100-EXIT
+006230         UNTIL SQLCODE NOT = ZERO
+006240            OR FATAL-ERROR-OCCURRED
+
+006250     IF NOT FATAL-ERROR-OCCURRED
+006260         DISPLAY "NUMBER SUM: " NUM-SUM
+006270         DISPLAY "CLOSING CURSOR"
+006280         EXEC SQL
+006290             CLOSE CUR
+006300         END-EXEC
+006310         SET SUMMATION-CURSOR-OPEN TO FALSE
+006320     END-IF.
+
+006330 5000-EXIT.
+006340     EXIT.
+
+006350*-----------------------------------------------------------------
+006360* 5100-PROCESS-ONE-ROW - VALIDATE, ACCUMULATE, TRACK PER-SOURCE
+006370* SUBTOTAL, CHECKPOINT EVERY WS-CKPT-INTERVAL ROWS, FETCH NEXT.
+006380*-----------------------------------------------------------------
+006390 5100-PROCESS-ONE-ROW.
+
+006400     IF NUM < WS-NUM-MIN-VALID OR NUM > WS-NUM-MAX-VALID
+006410         PERFORM 5110-LOG-REJECTED-ROW THRU 5110-EXIT
+006420     ELSE
+006430         ADD NUM TO NUM-SUM
+006440         PERFORM 5120-UPDATE-SOURCE-SUBTOTAL THRU 5120-EXIT
+006450     END-IF
+
+006460     ADD 1 TO WS-ROWS-PROCESSED
+006470     ADD 1 TO WS-ROWS-SINCE-CKPT
+006480     MOVE NUM TO WS-CKPT-CANDIDATE-NUMBER
+
+006490     EXEC SQL
+006500         FETCH CUR INTO :NUM, :NUM-SOURCE-ID
+006510     END-EXEC
+
+006520*    NUMBER IS NOT UNIQUE - ONLY ADVANCE THE CHECKPOINT BOUNDARY
+006530*    WHEN THE ROW JUST FETCHED PROVES THE PRIOR NUMBER'S GROUP OF
+006540*    DUPLICATES IS FULLY BEHIND US.  ON A FETCH ERROR OR END OF
+006550*    DATA THE BOUNDARY SIMPLY HOLDS AT ITS LAST CONFIRMED VALUE.
+006560     IF SQLCODE = ZERO AND NUM NOT = WS-CKPT-CANDIDATE-NUMBER
+006570         MOVE WS-CKPT-CANDIDATE-NUMBER TO CK-BOUND-LAST-NUMBER
+006580         MOVE WS-ROWS-PROCESSED TO CK-BOUND-ROWS-DONE
+006590         MOVE NUM-SUM TO CK-BOUND-SUM-SO-FAR
+006600         MOVE WS-REJECT-COUNT TO CK-BOUND-REJECT-COUNT
+006610         MOVE WS-SRC-ENTRY-COUNT TO CK-BOUND-SRC-ENTRY-COUNT
+006620         MOVE WS-SRC-SUBTOTAL-TABLE TO CK-BOUND-SRC-TABLE
+006630     END-IF
+
+006640     IF WS-ROWS-SINCE-CKPT >= WS-CKPT-INTERVAL
+006650         AND CK-BOUND-LAST-NUMBER > ZERO
+006660         AND NOT FATAL-ERROR-OCCURRED
+006670         PERFORM 5200-WRITE-CHECKPOINT THRU 5200-EXIT
+006680         MOVE 0 TO WS-ROWS-SINCE-CKPT
+006690     END-IF.
+
+006700 5100-EXIT.
+006710     EXIT.
+
+006720 5110-LOG-REJECTED-ROW.
+
+006730     ADD 1 TO WS-REJECT-COUNT
+006740     MOVE SPACES TO EXC-RECORD
+006750     MOVE WS-RUN-DATE TO EXC-RUN-DATE
+006760     MOVE NUM TO EXC-NUMBER
+006770     MOVE NUM-SOURCE-ID TO EXC-SOURCE-ID
+006780     IF NUM < WS-NUM-MIN-VALID
+006790         SET EXC-REASON-TOO-LOW TO TRUE
+006800         MOVE "NUMBER BELOW MINIMUM VALID VALUE"
+006810             TO EXC-REASON-TEXT
+006820     ELSE
+006830         SET EXC-REASON-TOO-HIGH TO TRUE
+006840         MOVE "NUMBER ABOVE MAXIMUM VALID VALUE"
+006850             TO EXC-REASON-TEXT
+006860     END-IF
+
+006870     OPEN EXTEND EXC-FILE
+006880     WRITE EXC-RECORD
+006890     CLOSE EXC-FILE.
+
+006900 5110-EXIT.
+006910     EXIT.
+
+006920 5120-UPDATE-SOURCE-SUBTOTAL.
+
+006930     SET SOURCE-SLOT-FOUND TO FALSE
+006940     IF WS-SRC-ENTRY-COUNT > 0
+006950         SET WS-SRC-IDX TO 1
+006960         SEARCH WS-SRC-ENTRY VARYING WS-SRC-IDX
+006970             AT END
+006980                 CONTINUE
+006990             WHEN WS-SRC-ID (WS-SRC-IDX) = NUM-SOURCE-ID
+007000                 SET SOURCE-SLOT-FOUND TO TRUE
+007010         END-SEARCH
+007020     END-IF
+
+007030     IF SOURCE-SLOT-FOUND
+007040         ADD 1 TO WS-SRC-COUNT (WS-SRC-IDX)
+007050         ADD NUM TO WS-SRC-SUM (WS-SRC-IDX)
+007060     ELSE
+007070         IF WS-SRC-ENTRY-COUNT < 20
+007080             ADD 1 TO WS-SRC-ENTRY-COUNT
+007090             MOVE NUM-SOURCE-ID TO WS-SRC-ID (WS-SRC-ENTRY-COUNT)
+007100             MOVE 1 TO WS-SRC-COUNT (WS-SRC-ENTRY-COUNT)
+007110             MOVE NUM TO WS-SRC-SUM (WS-SRC-ENTRY-COUNT)
+007120         ELSE
+007130             IF NOT SRC-TABLE-FULL-WARNED
+007140                 DISPLAY "CREATEDB: PER-SOURCE SUBTOTAL TABLE "
+007150                     "FULL AT 20 ENTRIES - SOURCE_ID '"
+007160                     NUM-SOURCE-ID "' AND ANY OTHER NEW SOURCE "
+007170                     "IS OMITTED FROM THE PER-SOURCE BREAKDOWN "
+007180                     "(STILL INCLUDED IN THE GRAND TOTAL)"
+007190                 SET SRC-TABLE-FULL-WARNED TO TRUE
+007200             END-IF
+007210         END-IF
+007220     END-IF.
+
+007230 5120-EXIT.
+007240     EXIT.
+
+007250*-----------------------------------------------------------------
+007260* 5200-WRITE-CHECKPOINT - PERIODIC CHECKPOINT WHILE CUR IS OPEN.
+007270*-----------------------------------------------------------------
+007280 5200-WRITE-CHECKPOINT.
+
+007290     MOVE SPACES TO CKPT-RECORD
+007300     MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+007310     MOVE CK-BOUND-LAST-NUMBER TO CKPT-LAST-NUMBER
+007320     MOVE CK-BOUND-ROWS-DONE TO CKPT-ROWS-DONE
+007330     MOVE CK-BOUND-SUM-SO-FAR TO CKPT-SUM-SO-FAR
+007340     MOVE CK-BOUND-REJECT-COUNT TO CKPT-REJECT-COUNT
+007350     MOVE WS-DUP-COUNT TO CKPT-DUP-COUNT
+007360     MOVE CK-BOUND-SRC-ENTRY-COUNT TO CKPT-SRC-ENTRY-COUNT
+007370     MOVE CK-BOUND-SRC-TABLE TO CKPT-SRC-TABLE
+007380     SET CKPT-IN-PROGRESS TO TRUE
+
+007390     OPEN EXTEND CKPT-FILE
+007400     WRITE CKPT-RECORD
+007410     CLOSE CKPT-FILE.
+
+007420 5200-EXIT.
+007430     EXIT.
+
+007440*-----------------------------------------------------------------
+007450* 5900-FETCH-ERROR - WHENEVER TARGET FOR THE FETCH LOOP.  SAVE
+007460* WHATEVER PROGRESS WAS MADE AS AN IN-PROGRESS CHECKPOINT BEFORE
+007470* ABORTING SO THE NEXT RUN CAN RESTART FROM HERE.
+007480*-----------------------------------------------------------------
+007490 5900-FETCH-ERROR.
+
+007500     DISPLAY "FETCH ON CUR FAILED - SQLCODE: " SQLCODE
+007510         " SQLSTATE: " SQLSTATE
+007520     DISPLAY SQLERRMC
+007530     DISPLAY "FETCH: SAVING CHECKPOINT AND ABORTING RUN"
+007540     PERFORM 5200-WRITE-CHECKPOINT THRU 5200-EXIT
+007550     SET FATAL-ERROR-OCCURRED TO TRUE.
+
+007560*=================================================================
+007570* 6000-WRITE-HISTORY - APPEND THIS RUN'S TOTALS TO SUMRPT-FILE.
+007580*=================================================================
+007590 6000-WRITE-HISTORY.
+
+007600     MOVE SPACES TO SUMRPT-RECORD
+007610     MOVE WS-RUN-DATE TO SUMRPT-RUN-DATE
+007620     MOVE NUM-COUNT TO SUMRPT-NUM-COUNT
+007630     MOVE NUM-SUM TO SUMRPT-NUM-SUM
+007640     MOVE WS-DUP-COUNT TO SUMRPT-DUP-COUNT
+007650     MOVE WS-REJECT-COUNT TO SUMRPT-REJECT-COUNT
+
+007660     OPEN EXTEND SUMRPT-FILE
+007670     IF FS-SUMRPT NOT = "00"
+007680         DISPLAY "CREATEDB: CANNOT OPEN SUMRPT FOR OUTPUT - "
+007690             "STATUS " FS-SUMRPT
+007700         SET FATAL-ERROR-OCCURRED TO TRUE
+007710         GO TO 6000-EXIT
+007720     END-IF
+
+007730     WRITE SUMRPT-RECORD
+007740     IF FS-SUMRPT NOT = "00"
+007750         DISPLAY "CREATEDB: WRITE TO SUMRPT FAILED - STATUS "
+007760             FS-SUMRPT
+007770         SET FATAL-ERROR-OCCURRED TO TRUE
+007780     END-IF
+
+007790     CLOSE SUMRPT-FILE.
+
+007800 6000-EXIT.
+007810     EXIT.
+
+007820*=================================================================
+007830* 6500-COMMIT-RUN / 6600-ROLLBACK-RUN
+007840*=================================================================
+007850 6500-COMMIT-RUN.
+
+007860     EXEC SQL WHENEVER SQLERROR PERFORM 6900-GENERIC-SQL-ERROR
+007870         END-EXEC
+
+007880     DISPLAY "ENDING TRANSACTION"
+
+007890     EXEC SQL
+007900         COMMIT WORK
+007910     END-EXEC.
+
+007920 6500-EXIT.
+007930     EXIT.
+
+007940 6600-ROLLBACK-RUN.
+
+007950     IF SUMMATION-CURSOR-OPEN
+007960         EXEC SQL
+007970             CLOSE CUR
+007980         END-EXEC
+007990         SET SUMMATION-CURSOR-OPEN TO FALSE
+008000     END-IF
+
+008010     EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC
+008020     DISPLAY "ROLLING BACK TRANSACTION"
+008030     EXEC SQL
+008040         ROLLBACK
+008050     END-EXEC.
+
+008060 6600-EXIT.
+008070     EXIT.
+
+008080*-----------------------------------------------------------------
+008090* 6900-GENERIC-SQL-ERROR - WHENEVER TARGET FOR STATEMENTS OUTSIDE
+008100* CONNECT/COUNT/FETCH (START TRANSACTION, DUPLICATE CURSOR, THE
+008110* SUMMATION CURSOR DECLARE/OPEN).  THESE ARE ALL TREATED AS HARD
+008120* STOPS - THERE IS NO SAFE PARTIAL STATE TO CONTINUE FROM.
+008130*-----------------------------------------------------------------
+008140 6900-GENERIC-SQL-ERROR.
+
+008150     DISPLAY "SQL ERROR - SQLCODE: " SQLCODE
+008160         " SQLSTATE: " SQLSTATE
+008170     DISPLAY SQLERRMC
+008180     SET FATAL-ERROR-OCCURRED TO TRUE.
+
+008190*=================================================================
+008200* 7000-WRITE-FINAL-CHECKPOINT - MARK THE CHECKPOINT FILE COMPLETE
+008210* SO THE NEXT RUN STARTS FRESH INSTEAD OF TRYING TO RESTART.
+008220*=================================================================
+008230 7000-WRITE-FINAL-CHECKPOINT.
+
+008240     MOVE SPACES TO CKPT-RECORD
+008250     MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+008260     MOVE NUM TO CKPT-LAST-NUMBER
+008270     MOVE WS-ROWS-PROCESSED TO CKPT-ROWS-DONE
+008280     MOVE NUM-SUM TO CKPT-SUM-SO-FAR
+008290     MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+008300     MOVE WS-DUP-COUNT TO CKPT-DUP-COUNT
+008310     MOVE WS-SRC-ENTRY-COUNT TO CKPT-SRC-ENTRY-COUNT
+008320     MOVE WS-SRC-SUBTOTAL-TABLE TO CKPT-SRC-TABLE
+008330     SET CKPT-COMPLETE TO TRUE
+
+008340     OPEN EXTEND CKPT-FILE
+008350     WRITE CKPT-RECORD
+008360     CLOSE CKPT-FILE.
+
+008370 7000-EXIT.
+008380     EXIT.
+
+008390*=================================================================
+008400* 8000-DISPLAY-SUMMARY - CONSOLE RECAP, INCLUDING THE PER-SOURCE
+008410* BREAKDOWN.
+008420*=================================================================
+008430 8000-DISPLAY-SUMMARY.
+
+008440     DISPLAY "NUMBER COUNT: " NUM-COUNT
+008450     DISPLAY "NUMBER SUM: " NUM-SUM
+008460     DISPLAY "DUPLICATE NUMBERS DETECTED: " WS-DUP-COUNT
+008470     DISPLAY "ROWS REJECTED: " WS-REJECT-COUNT
+
+008480     IF WS-SRC-ENTRY-COUNT > 0
+008490         DISPLAY "SUBTOTALS BY SOURCE:"
+008500         PERFORM 8100-DISPLAY-ONE-SOURCE THRU 8100-EXIT
+008510             VARYING WS-SRC-IDX FROM 1 BY 1
+008520             UNTIL WS-SRC-IDX > WS-SRC-ENTRY-COUNT
+008530     END-IF.
+
+008540 8000-EXIT.
+008550     EXIT.
+
+008560 8100-DISPLAY-ONE-SOURCE.
+
+008570     DISPLAY "  " WS-SRC-ID (WS-SRC-IDX)
+008580         " COUNT: " WS-SRC-COUNT (WS-SRC-IDX)
+008590         " SUM: " WS-SRC-SUM (WS-SRC-IDX).
+
+008600 8100-EXIT.
+008610     EXIT.
+
+008620*=================================================================
+008630* 9999-EXIT - DISCONNECT AND STOP.  REACHED FROM THE NORMAL FLOW
+008640* AND FROM 9800-ABORT-RUN.
+008650*=================================================================
+008660 9999-EXIT.
+
+008670     DISPLAY "DISCONNECTING"
+008680     EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC
+008690     EXEC SQL
+008700         DISCONNECT ALL
+008710     END-EXEC
+008720     DISPLAY "DONE"
+008730     STOP RUN.
