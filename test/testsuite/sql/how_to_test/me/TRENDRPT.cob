@@ -0,0 +1,369 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. TRENDRPT.
+000120 AUTHOR. D-A-OKAFOR.
+000130 INSTALLATION. DAILY LEDGER BATCH SUPPORT.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*-----------------------------------------------------------------
+000190* 2026-08-09  DAO  ORIGINAL VERSION - READS THE SUMRPT HISTORY
+000200*                  CREATEDB APPENDS TO AND PRODUCES A WEEK-OVER-
+000210*                  WEEK / MONTH-OVER-MONTH TREND REPORT FROM IT.
+000220*****************************************************************
+
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT SUMRPT-FILE ASSIGN TO WS-SUMRPT-FILENAME
+000270         ORGANIZATION IS SEQUENTIAL
+000280         FILE STATUS IS FS-SUMRPT.
+000290     SELECT TRND-FILE ASSIGN TO TRNDRPT
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS FS-TRND.
+
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  SUMRPT-FILE
+000350     RECORDING MODE IS F
+000360     LABEL RECORDS ARE STANDARD.
+000370     COPY SUMRPT.
+
+000380 FD  TRND-FILE
+000390     RECORDING MODE IS F
+000400     LABEL RECORDS ARE STANDARD.
+000410     COPY TRNDLINE.
+
+000420 WORKING-STORAGE SECTION.
+
+000430*----------------------------------------------------------------*
+000440* STANDALONE COUNTERS AND CONTROL VALUES
+000450*----------------------------------------------------------------*
+000460 77  TR-HIST-COUNT           PIC 9(03) COMP VALUE 0.
+000470 77  TR-HIST-MAX             PIC 9(03) COMP VALUE 400.
+000480 77  WS-ARG-NUMBER           PIC 9(02) COMP VALUE 1.
+000490 77  WS-DAY-OF-YEAR          PIC 9(03) COMP VALUE 0.
+000500 77  WS-PRIOR-YEAR           PIC 9(04) COMP VALUE 0.
+000510 77  WS-LEAP-DIV-4           PIC 9(05) COMP VALUE 0.
+000520 77  WS-LEAP-DIV-100         PIC 9(05) COMP VALUE 0.
+000530 77  WS-LEAP-DIV-400         PIC 9(05) COMP VALUE 0.
+000540 77  WS-LEAP-REM-4           PIC 9(01) COMP VALUE 0.
+000550 77  WS-LEAP-REM-100         PIC 9(01) COMP VALUE 0.
+000560 77  WS-TARGET-SERIAL-DAY    PIC S9(07) COMP VALUE 0.
+000570 77  WS-TARGET-YEAR          PIC 9(04) COMP VALUE 0.
+000580 77  WS-TARGET-MONTH         PIC 9(02) COMP VALUE 0.
+
+000590*----------------------------------------------------------------*
+000600* SWITCHES
+000610*----------------------------------------------------------------*
+000620 01  WS-SWITCHES.
+000630     05  SW-EOF-SUMRPT        PIC X(01) VALUE 'N'.
+000640         88  SUMRPT-AT-EOF         VALUE 'Y'.
+000650     05  SW-LEAP-YEAR         PIC X(01) VALUE 'N'.
+000660         88  YEAR-IS-LEAP
+000670             VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+000680     05  SW-WEEK-MATCH        PIC X(01) VALUE 'N'.
+000690         88  WEEK-MATCH-FOUND
+000700             VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+000710     05  SW-MONTH-MATCH       PIC X(01) VALUE 'N'.
+000720         88  MONTH-MATCH-FOUND
+000730             VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+
+000740*----------------------------------------------------------------*
+000750* FILE STATUS AREA
+000760*----------------------------------------------------------------*
+000770 01  WS-FILE-STATUS-AREA.
+000780     05  FS-SUMRPT            PIC X(02) VALUE '00'.
+000790     05  FS-TRND              PIC X(02) VALUE '00'.
+
+000800*----------------------------------------------------------------*
+000810* ENVIRONMENT CODE AND THE PER-ENVIRONMENT SUMRPT FILE NAME BUILT
+000820* FROM IT - SAME CONVENTION CREATEDB USES SO TRENDRPT READS
+000830* WHICHEVER ENVIRONMENT'S HISTORY CREATEDB ACTUALLY WROTE.
+000840*----------------------------------------------------------------*
+000850 01  WS-ENV-CODE              PIC X(04) VALUE SPACES.
+000860 01  WS-SUMRPT-FILENAME       PIC X(20) VALUE SPACES.
+
+000870*----------------------------------------------------------------*
+000880* CUMULATIVE DAYS BEFORE EACH MONTH, NON-LEAP YEAR - USED TO TURN
+000890* A YYYYMMDD DATE INTO A COMPARABLE SERIAL DAY NUMBER WITHOUT ANY
+000900* INTRINSIC DATE FUNCTION.
+000910*----------------------------------------------------------------*
+000920 01  WS-CUM-DAYS-VALUES.
+000930     05  FILLER              PIC 9(03) VALUE 000.
+000940     05  FILLER              PIC 9(03) VALUE 031.
+000950     05  FILLER              PIC 9(03) VALUE 059.
+000960     05  FILLER              PIC 9(03) VALUE 090.
+000970     05  FILLER              PIC 9(03) VALUE 120.
+000980     05  FILLER              PIC 9(03) VALUE 151.
+000990     05  FILLER              PIC 9(03) VALUE 181.
+001000     05  FILLER              PIC 9(03) VALUE 212.
+001010     05  FILLER              PIC 9(03) VALUE 243.
+001020     05  FILLER              PIC 9(03) VALUE 273.
+001030     05  FILLER              PIC 9(03) VALUE 304.
+001040     05  FILLER              PIC 9(03) VALUE 334.
+
+001050 01  WS-CUM-DAYS REDEFINES WS-CUM-DAYS-VALUES.
+001060     05  WS-CUM-DAYS-FOR-MONTH   PIC 9(03) OCCURS 12 TIMES.
+
+001070*----------------------------------------------------------------*
+001080* IN-MEMORY HISTORY TABLE - ONE ENTRY PER SUMRPT RECORD READ.
+001090*----------------------------------------------------------------*
+001100 01  TR-HIST-TABLE.
+001110     05  TR-HIST-ENTRY OCCURS 400 TIMES
+001120             INDEXED BY TR-IDX, TR-SCAN-IDX.
+001130         10  TR-RUN-DATE          PIC X(08).
+001140         10  TR-YEAR              PIC 9(04).
+001150         10  TR-MONTH             PIC 9(02).
+001160         10  TR-DAY               PIC 9(02).
+001170         10  TR-SERIAL-DAY        PIC S9(07) COMP.
+001180         10  TR-NUM-SUM           PIC 9(08).
+
+001190 PROCEDURE DIVISION.
+
+001200*=================================================================
+001210* 0000-MAIN-CONTROL - TOP LEVEL FLOW OF CONTROL FOR THE RUN.
+001220*=================================================================
+001230 0000-MAIN-CONTROL.
+
+001240     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001250     PERFORM 2000-LOAD-HISTORY THRU 2000-EXIT
+001260     PERFORM 3000-PRODUCE-REPORT THRU 3000-EXIT
+001270     GO TO 9999-EXIT.
+
+001280*=================================================================
+001290* 1000-INITIALIZE - PICK UP THE ENVIRONMENT CODE AND BUILD THE
+001300* SUMRPT FILE NAME CREATEDB WOULD HAVE WRITTEN FOR IT.
+001310*=================================================================
+001320 1000-INITIALIZE.
+
+001330     DISPLAY WS-ARG-NUMBER UPON ARGUMENT-NUMBER
+001340     ACCEPT WS-ENV-CODE FROM ARGUMENT-VALUE
+001350         ON EXCEPTION
+001360             MOVE "DEV" TO WS-ENV-CODE
+001370     END-ACCEPT
+
+001380     STRING WS-ENV-CODE DELIMITED BY SPACE
+001390         "SUMRPT" DELIMITED BY SIZE
+001400         INTO WS-SUMRPT-FILENAME
+
+001410     DISPLAY "TRENDRPT: RUNNING AGAINST ENVIRONMENT " WS-ENV-CODE.
+
+001420 1000-EXIT.
+001430     EXIT.
+
+001440*=================================================================
+001450* 2000-LOAD-HISTORY - READ EVERY SUMRPT RECORD INTO TR-HIST-TABLE,
+001460* COMPUTING EACH ONE'S SERIAL DAY NUMBER AS IT IS LOADED.
+001470*=================================================================
+001480 2000-LOAD-HISTORY.
+
+001490     OPEN INPUT SUMRPT-FILE
+001500     IF FS-SUMRPT NOT = "00"
+001510         DISPLAY "TRENDRPT: CANNOT OPEN SUMRPT - STATUS "
+001520             FS-SUMRPT
+001530         MOVE 16 TO RETURN-CODE
+001540         GO TO 9999-EXIT
+001550     END-IF
+
+001560     PERFORM 2100-LOAD-ONE-RECORD THRU 2100-EXIT
+001570         UNTIL SUMRPT-AT-EOF
+
+001580     CLOSE SUMRPT-FILE.
+
+001590 2000-EXIT.
+001600     EXIT.
+
+001610 2100-LOAD-ONE-RECORD.
+
+001620     READ SUMRPT-FILE
+001630         AT END
+001640             SET SUMRPT-AT-EOF TO TRUE
+001650         NOT AT END
+001660             IF TR-HIST-COUNT >= TR-HIST-MAX
+001670                 DISPLAY "TRENDRPT: HISTORY TABLE FULL AT "
+001680                     TR-HIST-MAX " ENTRIES - REMAINING SUMRPT "
+001690                     "RECORDS ARE NOT INCLUDED IN THIS REPORT"
+001700                 SET SUMRPT-AT-EOF TO TRUE
+001710             ELSE
+001720                 ADD 1 TO TR-HIST-COUNT
+001730                 SET TR-IDX TO TR-HIST-COUNT
+001740                 MOVE SUMRPT-RUN-DATE TO TR-RUN-DATE (TR-IDX)
+001750                 MOVE SUMRPT-RUN-DATE (1:4) TO TR-YEAR (TR-IDX)
+001760                 MOVE SUMRPT-RUN-DATE (5:2) TO TR-MONTH (TR-IDX)
+001770                 MOVE SUMRPT-RUN-DATE (7:2) TO TR-DAY (TR-IDX)
+001780                 MOVE SUMRPT-NUM-SUM TO TR-NUM-SUM (TR-IDX)
+001790                 PERFORM 2200-COMPUTE-SERIAL-DAY THRU 2200-EXIT
+001800             END-IF
+001810     END-READ.
+
+001820 2100-EXIT.
+001830     EXIT.
+
+001840*-----------------------------------------------------------------
+001850* 2200-COMPUTE-SERIAL-DAY - TURN TR-YEAR/TR-MONTH/TR-DAY (TR-IDX)
+001860* INTO A PROLEPTIC-GREGORIAN SERIAL DAY NUMBER.  ONLY DIFFERENCES
+001870* BETWEEN TWO SERIAL DAYS ARE EVER USED, SO THE CHOICE OF EPOCH
+001880* DOES NOT MATTER AS LONG AS IT IS APPLIED CONSISTENTLY.
+001890*-----------------------------------------------------------------
+001900 2200-COMPUTE-SERIAL-DAY.
+
+001910     DIVIDE TR-YEAR (TR-IDX) BY 4
+001920         GIVING WS-LEAP-DIV-4 REMAINDER WS-LEAP-REM-4
+001930     DIVIDE TR-YEAR (TR-IDX) BY 100
+001940         GIVING WS-LEAP-DIV-100 REMAINDER WS-LEAP-REM-100
+001950     DIVIDE TR-YEAR (TR-IDX) BY 400
+001960         GIVING WS-LEAP-DIV-400
+
+001970     IF WS-LEAP-REM-4 = 0
+001980         AND (WS-LEAP-REM-100 NOT = 0 OR
+001990             TR-YEAR (TR-IDX) = WS-LEAP-DIV-400 * 400)
+002000         SET YEAR-IS-LEAP TO TRUE
+002010     ELSE
+002020         SET YEAR-IS-LEAP TO FALSE
+002030     END-IF
+
+002040     MOVE WS-CUM-DAYS-FOR-MONTH (TR-MONTH (TR-IDX))
+002050         TO WS-DAY-OF-YEAR
+002060     ADD TR-DAY (TR-IDX) TO WS-DAY-OF-YEAR
+002070     IF YEAR-IS-LEAP AND TR-MONTH (TR-IDX) > 2
+002080         ADD 1 TO WS-DAY-OF-YEAR
+002090     END-IF
+
+002100*    THE LEAP-DAY CREDIT ADDED HERE IS THE COUNT OF LEAP DAYS IN
+002110*    ALL YEARS *BEFORE* THIS ONE - USING TR-YEAR ITSELF WOULD
+002120*    CREDIT THIS YEAR'S OWN FEBRUARY 29TH TWICE IN A LEAP YEAR
+002130*    (ONCE HERE, ONCE VIA THE +1 ABOVE) AND NOT AT ALL OTHERWISE.
+002140     COMPUTE WS-PRIOR-YEAR = TR-YEAR (TR-IDX) - 1
+002150     DIVIDE WS-PRIOR-YEAR BY 4 GIVING WS-LEAP-DIV-4
+002160     DIVIDE WS-PRIOR-YEAR BY 100 GIVING WS-LEAP-DIV-100
+002170     DIVIDE WS-PRIOR-YEAR BY 400 GIVING WS-LEAP-DIV-400
+
+002180     COMPUTE TR-SERIAL-DAY (TR-IDX) =
+002190         (TR-YEAR (TR-IDX) * 365) + WS-LEAP-DIV-4
+002200             - WS-LEAP-DIV-100 + WS-LEAP-DIV-400
+002210             + WS-DAY-OF-YEAR.
+
+002220 2200-EXIT.
+002230     EXIT.
+
+002240*=================================================================
+002250* 3000-PRODUCE-REPORT - ONE PRINT LINE PER HISTORY ENTRY, EACH
+002260* CARRYING WHATEVER WEEK-AGO AND MONTH-AGO COMPARISON COULD BE
+002270* FOUND ELSEWHERE IN THE TABLE.
+002280*=================================================================
+002290 3000-PRODUCE-REPORT.
+
+002300     OPEN OUTPUT TRND-FILE
+002310     IF FS-TRND NOT = "00"
+002320         DISPLAY "TRENDRPT: CANNOT OPEN TRNDRPT FOR OUTPUT - "
+002330             "STATUS " FS-TRND
+002340         MOVE 16 TO RETURN-CODE
+002350         GO TO 3000-EXIT
+002360     END-IF
+
+002370     IF TR-HIST-COUNT > 0
+002380         PERFORM 3100-PRODUCE-ONE-LINE THRU 3100-EXIT
+002390             VARYING TR-IDX FROM 1 BY 1
+002400             UNTIL TR-IDX > TR-HIST-COUNT
+002410     END-IF
+
+002420     CLOSE TRND-FILE.
+
+002430 3000-EXIT.
+002440     EXIT.
+
+002450 3100-PRODUCE-ONE-LINE.
+
+002460     MOVE SPACES TO TRND-LINE
+002470     MOVE TR-RUN-DATE (TR-IDX) TO TRND-RUN-DATE
+002480     MOVE TR-NUM-SUM (TR-IDX) TO TRND-NUM-SUM
+
+002490     COMPUTE WS-TARGET-SERIAL-DAY = TR-SERIAL-DAY (TR-IDX) - 7
+002500     PERFORM 3200-FIND-WEEK-AGO THRU 3200-EXIT
+
+002510     IF WEEK-MATCH-FOUND
+002520         MOVE TR-NUM-SUM (TR-SCAN-IDX) TO TRND-WEEK-AGO-SUM
+002530         COMPUTE TRND-WEEK-CHANGE =
+002540             TR-NUM-SUM (TR-IDX) - TR-NUM-SUM (TR-SCAN-IDX)
+002550         MOVE SPACE TO TRND-WEEK-FLAG
+002560     ELSE
+002570         MOVE ZERO TO TRND-WEEK-AGO-SUM
+002580         MOVE ZERO TO TRND-WEEK-CHANGE
+002590         MOVE "*" TO TRND-WEEK-FLAG
+002600     END-IF
+
+002610     PERFORM 3300-FIND-MONTH-AGO THRU 3300-EXIT
+
+002620     IF MONTH-MATCH-FOUND
+002630         MOVE TR-NUM-SUM (TR-SCAN-IDX) TO TRND-MONTH-AGO-SUM
+002640         COMPUTE TRND-MONTH-CHANGE =
+002650             TR-NUM-SUM (TR-IDX) - TR-NUM-SUM (TR-SCAN-IDX)
+002660         MOVE SPACE TO TRND-MONTH-FLAG
+002670     ELSE
+002680         MOVE ZERO TO TRND-MONTH-AGO-SUM
+002690         MOVE ZERO TO TRND-MONTH-CHANGE
+002700         MOVE "*" TO TRND-MONTH-FLAG
+002710     END-IF
+
+002720     WRITE TRND-LINE.
+
+002730 3100-EXIT.
+002740     EXIT.
+
+002750*-----------------------------------------------------------------
+002760* 3200-FIND-WEEK-AGO - LINEAR SEARCH FOR THE HISTORY ENTRY WHOSE
+002770* SERIAL DAY EXACTLY MATCHES WS-TARGET-SERIAL-DAY.
+002780*-----------------------------------------------------------------
+002790 3200-FIND-WEEK-AGO.
+
+002800     SET WEEK-MATCH-FOUND TO FALSE
+002810     SET TR-SCAN-IDX TO 1
+002820     SEARCH TR-HIST-ENTRY VARYING TR-SCAN-IDX
+002830         AT END
+002840             CONTINUE
+002850         WHEN TR-SERIAL-DAY (TR-SCAN-IDX) = WS-TARGET-SERIAL-DAY
+002860             SET WEEK-MATCH-FOUND TO TRUE
+002870     END-SEARCH.
+
+002880 3200-EXIT.
+002890     EXIT.
+
+002900*-----------------------------------------------------------------
+002910* 3300-FIND-MONTH-AGO - LINEAR SEARCH FOR THE HISTORY ENTRY ONE
+002920* CALENDAR MONTH BEFORE TR-IDX, SAME DAY OF MONTH.  IF THAT DAY
+002930* DID NOT EXIST IN THE PRIOR MONTH (E.G. THE 31ST), NO MATCH IS
+002940* REPORTED RATHER THAN SUBSTITUTING A NEARBY DAY.
+002950*-----------------------------------------------------------------
+002960 3300-FIND-MONTH-AGO.
+
+002970     IF TR-MONTH (TR-IDX) = 1
+002980         MOVE 12 TO WS-TARGET-MONTH
+002990         COMPUTE WS-TARGET-YEAR = TR-YEAR (TR-IDX) - 1
+003000     ELSE
+003010         COMPUTE WS-TARGET-MONTH = TR-MONTH (TR-IDX) - 1
+003020         MOVE TR-YEAR (TR-IDX) TO WS-TARGET-YEAR
+003030     END-IF
+
+003040     SET MONTH-MATCH-FOUND TO FALSE
+003050     SET TR-SCAN-IDX TO 1
+003060     SEARCH TR-HIST-ENTRY VARYING TR-SCAN-IDX
+003070         AT END
+003080             CONTINUE
+003090         WHEN TR-YEAR (TR-SCAN-IDX) = WS-TARGET-YEAR
+003100             AND TR-MONTH (TR-SCAN-IDX) = WS-TARGET-MONTH
+003110             AND TR-DAY (TR-SCAN-IDX) = TR-DAY (TR-IDX)
+003120             SET MONTH-MATCH-FOUND TO TRUE
+003130     END-SEARCH.
+
+003140 3300-EXIT.
+003150     EXIT.
+
+003160*=================================================================
+003170* 9999-EXIT - END OF RUN.
+003180*=================================================================
+003190 9999-EXIT.
+
+003200     DISPLAY "TRENDRPT: " TR-HIST-COUNT " HISTORY RECORDS - "
+003210         "REPORT WRITTEN TO TRNDRPT"
+003220     STOP RUN.
