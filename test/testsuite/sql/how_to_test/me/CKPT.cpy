@@ -0,0 +1,35 @@
+000100*****************************************************************
+000110* CKPT.CPY
+000120*
+000130* RESTART/CHECKPOINT RECORD FOR THE NUMBERS SUMMATION CURSOR.
+000140*
+000150* CREATEDB WRITES ONE OF THESE EVERY CKPT-INTERVAL ROWS WHILE THE
+000160* CURSOR IS OPEN (STATUS 'I' - IN PROGRESS) AND ONE MORE WHEN THE
+000170* RUN COMPLETES CLEANLY (STATUS 'C' - COMPLETE).  ON THE NEXT RUN
+000180* CREATEDB READS THE LAST RECORD IN THE FILE; IF ITS STATUS IS
+000190* STILL 'I' THE PRIOR RUN DIED MID-CURSOR AND SUMMATION RESUMES
+000200* AFTER CKPT-LAST-NUMBER INSTEAD OF FROM ROW ONE.  CKPT-REJECT-
+000210* COUNT AND CKPT-SRC-TABLE CARRY THE SAME RUNNING TOTALS AS
+000220* CKPT-SUM-SO-FAR SO A RESTART PICKS THEM UP TOO, INSTEAD OF
+000230* LOSING EVERYTHING THE CRASHED RUN HAD ALREADY TALLIED.
+000240* CKPT-DUP-COUNT CARRIES THE ONE-TIME DUPLICATE-DETECTION RESULT
+000250* SO A RESTART DOES NOT RE-SCAN FOR DUPLICATES AND RE-LOG THE
+000260* SAME EXCEPTION RECORDS A SECOND TIME.
+000270*****************************************************************
+000280 01  CKPT-RECORD.
+000290     05  CKPT-RUN-DATE           PIC X(08).
+000300     05  CKPT-LAST-NUMBER        PIC S9(06).
+000310     05  CKPT-ROWS-DONE          PIC 9(08).
+000320     05  CKPT-SUM-SO-FAR         PIC 9(08).
+000330     05  CKPT-REJECT-COUNT       PIC 9(06).
+000340     05  CKPT-DUP-COUNT          PIC 9(06).
+000350     05  CKPT-SRC-ENTRY-COUNT    PIC 9(02).
+000360     05  CKPT-SRC-TABLE.
+000370         10  CKPT-SRC-ENTRY OCCURS 20 TIMES.
+000380             15  CKPT-SRC-ID         PIC X(10).
+000390             15  CKPT-SRC-COUNT      PIC 9(08).
+000400             15  CKPT-SRC-SUM        PIC 9(10).
+000410     05  CKPT-STATUS             PIC X(01).
+000420         88  CKPT-COMPLETE            VALUE 'C'.
+000430         88  CKPT-IN-PROGRESS         VALUE 'I'.
+000440     05  FILLER                  PIC X(09).
