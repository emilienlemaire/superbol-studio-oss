@@ -0,0 +1,18 @@
+000100*****************************************************************
+000110* EXCREC.CPY
+000120*
+000130* EXCEPTION RECORD - ONE LINE PER NUMBERS ROW CREATEDB REFUSED TO
+000140* FOLD INTO NUM-SUM (OUT-OF-RANGE VALUE OR DETECTED DUPLICATE), SO
+000150* THE OFFENDING ROW IS NEVER JUST SILENTLY DROPPED FROM THE TOTAL.
+000160*****************************************************************
+000170 01  EXC-RECORD.
+000180     05  EXC-RUN-DATE            PIC X(08).
+000190     05  EXC-NUMBER              PIC S9(06).
+000200     05  EXC-SOURCE-ID           PIC X(10).
+000210     05  EXC-REASON-CODE         PIC X(04).
+000220         88  EXC-REASON-TOO-LOW       VALUE 'LOW '.
+000230         88  EXC-REASON-TOO-HIGH      VALUE 'HIGH'.
+000240         88  EXC-REASON-NOT-NUMERIC   VALUE 'NNUM'.
+000250         88  EXC-REASON-DUPLICATE     VALUE 'DUPE'.
+000260     05  EXC-REASON-TEXT         PIC X(30).
+000270     05  FILLER                  PIC X(08).
