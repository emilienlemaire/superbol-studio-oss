@@ -0,0 +1,503 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. NUMMAINT.
+000120 AUTHOR. D-A-OKAFOR.
+000130 INSTALLATION. DAILY LEDGER BATCH SUPPORT.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170* MODIFICATION HISTORY
+000180*-----------------------------------------------------------------
+000190* 2026-08-09  DAO  ORIGINAL VERSION - MENU-DRIVEN MAINTENANCE OF
+000200*                  NUMBERS (INSERT/UPDATE/DELETE), COMPANION TO
+000210*                  CREATEDB.  SHARES CREATEDB'S DBENV LOOKUP AND
+000220*                  CONNECT/COMMIT/DISCONNECT DISCIPLINE.
+000230*****************************************************************
+
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT EXC-FILE ASSIGN TO WS-EXC-FILENAME
+000280         ORGANIZATION IS SEQUENTIAL
+000290         FILE STATUS IS FS-EXC.
+
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  EXC-FILE
+000330     RECORDING MODE IS F
+000340     LABEL RECORDS ARE STANDARD.
+000350     COPY EXCREC.
+
+000360 WORKING-STORAGE SECTION.
+
+000370*----------------------------------------------------------------*
+000380* STANDALONE COUNTERS AND CONTROL VALUES
+000390*----------------------------------------------------------------*
+000400 77  WS-ARG-NUMBER           PIC 9(02) COMP VALUE 1.
+000410 77  WS-NUM-MIN-VALID        PIC 9(06) VALUE 000001.
+000420 77  WS-NUM-MAX-VALID        PIC 9(06) VALUE 500000.
+000430 77  WS-MENU-CHOICE          PIC X(01) VALUE SPACE.
+
+000440 01  WS-ENV-CODE              PIC X(04) VALUE SPACES.
+000450 01  WS-RUN-DATE              PIC X(08) VALUE SPACES.
+000460 01  WS-PASSWORD-VAR          PIC X(20) VALUE SPACES.
+
+000470*----------------------------------------------------------------*
+000480* PER-ENVIRONMENT EXTERNAL FILE NAME - BUILT FROM WS-ENV-CODE SO
+000490* EACH ENVIRONMENT GETS ITS OWN EXCEPTION TRAIL, SAME AS CREATEDB.
+000500*----------------------------------------------------------------*
+000510 01  WS-EXC-FILENAME          PIC X(20) VALUE SPACES.
+
+000520*----------------------------------------------------------------*
+000530* MAINTENANCE WORK AREA - VALUES KEYED IN AT THE MENU PROMPTS
+000540*----------------------------------------------------------------*
+000550 01  WS-WORK-AREA.
+000560     05  WS-WORK-NUMBER       PIC 9(06) VALUE ZERO.
+000570     05  WS-WORK-NEW-NUMBER   PIC 9(06) VALUE ZERO.
+000580     05  WS-WORK-SOURCE-ID    PIC X(10) VALUE SPACES.
+
+000590*----------------------------------------------------------------*
+000600* SWITCHES
+000610*----------------------------------------------------------------*
+000620 01  WS-SWITCHES.
+000630     05  SW-ENV-FOUND         PIC X(01) VALUE 'N'.
+000640         88  ENV-CODE-FOUND
+000650             VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+000660     05  SW-FATAL-ERROR       PIC X(01) VALUE 'N'.
+000670         88  FATAL-ERROR-OCCURRED  VALUE 'Y'.
+000680     05  SW-DONE              PIC X(01) VALUE 'N'.
+000690         88  MAINTENANCE-DONE      VALUE 'Y'.
+000700     05  SW-STMT-OK           PIC X(01) VALUE 'Y'.
+000710         88  STATEMENT-SUCCEEDED
+000720             VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+
+000730*----------------------------------------------------------------*
+000740* FILE STATUS AREA
+000750*----------------------------------------------------------------*
+000760 01  WS-FILE-STATUS-AREA.
+000770     05  FS-EXC               PIC X(02) VALUE '00'.
+
+000780*----------------------------------------------------------------*
+000790* SQL HOST VARIABLES
+000800*----------------------------------------------------------------*
+000810 EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+000820 01  DB-SOURCE                PIC X(50) VALUE SPACE.
+000830 01  DB-USER                  PIC X(30) VALUE SPACE.
+000840 01  DB-PASS                  PIC X(20) VALUE SPACE.
+000850 01  NUM                      PIC 9(06).
+000860 01  NUM-NEW                  PIC 9(06).
+000870 01  NUM-SOURCE-ID            PIC X(10).
+000880 01  NUM-MATCH-COUNT          PIC 9(06).
+000890 EXEC SQL END DECLARE SECTION END-EXEC.
+
+000900 EXEC SQL INCLUDE SQLCA END-EXEC.
+
+000910*----------------------------------------------------------------*
+000920* PER-ENVIRONMENT CONNECTION TABLE (SHARED WITH CREATEDB)
+000930*----------------------------------------------------------------*
+000940 COPY DBENV.
+
+000950 PROCEDURE DIVISION.
+
+000960*=================================================================
+000970* 0000-MAIN-CONTROL - TOP LEVEL FLOW OF CONTROL FOR THE SESSION.
+000980*=================================================================
+000990 0000-MAIN-CONTROL.
+
+001000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001010     IF FATAL-ERROR-OCCURRED
+001020         GO TO 9800-ABORT-SESSION
+001030     END-IF
+
+001040     PERFORM 2000-CONNECT-DATABASE THRU 2000-EXIT
+001050     IF FATAL-ERROR-OCCURRED
+001060         GO TO 9800-ABORT-SESSION
+001070     END-IF
+
+001080     PERFORM 3000-MENU-LOOP THRU 3000-EXIT
+
+001090     GO TO 9999-EXIT.
+
+001100 9800-ABORT-SESSION.
+
+001110     DISPLAY "NUMMAINT ABENDING - SEE PRIOR MESSAGES"
+001120     MOVE 16 TO RETURN-CODE
+001130     GO TO 9999-EXIT.
+
+001140*=================================================================
+001150* 1000-INITIALIZE - PICK UP THE RUN DATE AND ENVIRONMENT CODE.
+001160*=================================================================
+001170 1000-INITIALIZE.
+
+001180     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+001190     DISPLAY WS-ARG-NUMBER UPON ARGUMENT-NUMBER
+001200     ACCEPT WS-ENV-CODE FROM ARGUMENT-VALUE
+001210         ON EXCEPTION
+001220             MOVE "DEV" TO WS-ENV-CODE
+001230     END-ACCEPT
+
+001240     PERFORM 1100-LOOKUP-DB-ENVIRONMENT THRU 1100-EXIT
+
+001250     OPEN OUTPUT EXC-FILE
+001260     CLOSE EXC-FILE.
+
+001270 1000-EXIT.
+001280     EXIT.
+
+001290*-----------------------------------------------------------------
+001300* 1100-LOOKUP-DB-ENVIRONMENT - RESOLVE WS-ENV-CODE AGAINST DBENV,
+001310* BUILD DB-SOURCE/DB-USER, AND READ THE PASSWORD FROM THE
+001320* ENVIRONMENT VARIABLE THAT ENVIRONMENT'S DBENV-PASSVAR NAMES.
+001330*-----------------------------------------------------------------
+001340 1100-LOOKUP-DB-ENVIRONMENT.
+
+001350     SET ENV-CODE-FOUND TO FALSE
+001360     SET DBENV-IDX TO 1
+001370     SEARCH DBENV-ENTRY VARYING DBENV-IDX
+001380         AT END
+001390             CONTINUE
+001400         WHEN DBENV-CODE (DBENV-IDX) = WS-ENV-CODE
+001410             SET ENV-CODE-FOUND TO TRUE
+001420     END-SEARCH
+
+001430     IF NOT ENV-CODE-FOUND
+001440         DISPLAY "NUMMAINT: UNKNOWN ENVIRONMENT CODE '"
+001450             WS-ENV-CODE "' - SESSION ABORTED"
+001460         SET FATAL-ERROR-OCCURRED TO TRUE
+001470         GO TO 1100-EXIT
+001480     END-IF
+
+001490     MOVE DBENV-SOURCE (DBENV-IDX) TO DB-SOURCE
+001500     MOVE DBENV-USER (DBENV-IDX) TO DB-USER
+001510     MOVE DBENV-PASSVAR (DBENV-IDX) TO WS-PASSWORD-VAR
+001520     ACCEPT DB-PASS FROM ENVIRONMENT WS-PASSWORD-VAR
+
+001530     STRING WS-ENV-CODE DELIMITED BY SPACE
+001540         "EXCFILE" DELIMITED BY SIZE
+001550         INTO WS-EXC-FILENAME
+
+001560     DISPLAY "NUMMAINT: RUNNING AGAINST ENVIRONMENT " WS-ENV-CODE.
+
+001570 1100-EXIT.
+001580     EXIT.
+
+001590*=================================================================
+001600* 2000-CONNECT-DATABASE
+001610*=================================================================
+001620 2000-CONNECT-DATABASE.
+
+001630     EXEC SQL WHENEVER SQLERROR PERFORM 2900-CONNECT-ERROR
+001640         END-EXEC
+001650     EXEC SQL WHENEVER SQLWARNING CONTINUE END-EXEC
+
+001660     DISPLAY "CONNECTING"
+
+001670     EXEC SQL
+001680         CONNECT TO :DB-SOURCE USER :DB-USER USING :DB-PASS
+001690     END-EXEC.
+
+001700 2000-EXIT.
+001710     EXIT.
+
+001720 2900-CONNECT-ERROR.
+
+001730     DISPLAY "CONNECT FAILED - SQLCODE: " SQLCODE
+001740         " SQLSTATE: " SQLSTATE
+001750     DISPLAY SQLERRMC
+001760     DISPLAY "CONNECT: JOB ABORTED"
+001770     SET FATAL-ERROR-OCCURRED TO TRUE.
+
+001780*=================================================================
+001790* 3000-MENU-LOOP - DISPLAY THE MENU, ACCEPT ONE CHOICE, DISPATCH
+001800* TO THE MATCHING MAINTENANCE PARAGRAPH, REPEAT UNTIL THE OPERATOR
+001810* CHOOSES X TO EXIT.
+001820*=================================================================
+001830 3000-MENU-LOOP.
+
+001840     PERFORM 3100-PROCESS-ONE-CHOICE THRU 3100-EXIT
+001850         UNTIL MAINTENANCE-DONE.
+
+001860 3000-EXIT.
+001870     EXIT.
+
+001880 3100-PROCESS-ONE-CHOICE.
+
+001890     DISPLAY " "
+001900     DISPLAY "NUMBERS MAINTENANCE - ENVIRONMENT " WS-ENV-CODE
+001910     DISPLAY "  I - INSERT A NUMBER"
+001920     DISPLAY "  U - UPDATE A NUMBER"
+001930     DISPLAY "  D - DELETE A NUMBER"
+001940     DISPLAY "  X - EXIT"
+001950     DISPLAY "ENTER CHOICE: " WITH NO ADVANCING
+001960     ACCEPT WS-MENU-CHOICE
+
+001970     EVALUATE WS-MENU-CHOICE
+001980         WHEN "I"
+001990         WHEN "i"
+002000             PERFORM 4000-INSERT-NUMBER THRU 4000-EXIT
+002010         WHEN "U"
+002020         WHEN "u"
+002030             PERFORM 5000-UPDATE-NUMBER THRU 5000-EXIT
+002040         WHEN "D"
+002050         WHEN "d"
+002060             PERFORM 6000-DELETE-NUMBER THRU 6000-EXIT
+002070         WHEN "X"
+002080         WHEN "x"
+002090             SET MAINTENANCE-DONE TO TRUE
+002100         WHEN OTHER
+002110             DISPLAY "NUMMAINT: '" WS-MENU-CHOICE
+002120                 "' IS NOT A VALID CHOICE"
+002130     END-EVALUATE.
+
+002140 3100-EXIT.
+002150     EXIT.
+
+002160*=================================================================
+002170* 4000-INSERT-NUMBER - PROMPT FOR A NEW NUMBER AND SOURCE,
+002180* VALIDATE IT AGAINST THE SAME BOUNDS CREATEDB ENFORCES, THEN
+002190* INSERT IT AS ITS OWN TRANSACTION.
+002200*=================================================================
+002210 4000-INSERT-NUMBER.
+
+002220     DISPLAY "ENTER NUMBER (000001-500000): " WITH NO ADVANCING
+002230     ACCEPT WS-WORK-NUMBER
+002240     DISPLAY "ENTER SOURCE ID: " WITH NO ADVANCING
+002250     ACCEPT WS-WORK-SOURCE-ID
+
+002260     IF WS-WORK-NUMBER < WS-NUM-MIN-VALID
+002270         OR WS-WORK-NUMBER > WS-NUM-MAX-VALID
+002280         DISPLAY "NUMMAINT: NUMBER OUT OF RANGE - NOT INSERTED"
+002290         PERFORM 9700-LOG-REJECTED-INPUT THRU 9700-EXIT
+002300         GO TO 4000-EXIT
+002310     END-IF
+
+002320     MOVE WS-WORK-NUMBER TO NUM
+002330     MOVE WS-WORK-SOURCE-ID TO NUM-SOURCE-ID
+002340     SET STATEMENT-SUCCEEDED TO TRUE
+
+002350     EXEC SQL WHENEVER SQLERROR PERFORM 9900-STATEMENT-ERROR
+002360         END-EXEC
+
+002370     EXEC SQL
+002380         INSERT INTO NUMBERS (NUMBER, SOURCE_ID)
+002390             VALUES (:NUM, :NUM-SOURCE-ID)
+002400     END-EXEC
+
+002410     IF STATEMENT-SUCCEEDED
+002420         EXEC SQL
+002430             COMMIT WORK
+002440         END-EXEC
+002450     END-IF
+
+002460     IF STATEMENT-SUCCEEDED
+002470         DISPLAY "NUMMAINT: NUMBER " NUM " INSERTED"
+002480     ELSE
+002490         EXEC SQL
+002500             ROLLBACK
+002510         END-EXEC
+002520     END-IF.
+
+002530 4000-EXIT.
+002540     EXIT.
+
+002550*=================================================================
+002560* 5000-UPDATE-NUMBER - PROMPT FOR AN EXISTING NUMBER AND ITS NEW
+002570* VALUE, VALIDATE THE NEW VALUE, THEN UPDATE AS ITS OWN
+002580* TRANSACTION.
+002590*=================================================================
+002600 5000-UPDATE-NUMBER.
+
+002610     DISPLAY "ENTER NUMBER TO CHANGE: " WITH NO ADVANCING
+002620     ACCEPT WS-WORK-NUMBER
+002630     DISPLAY "ENTER NEW VALUE (000001-500000): " WITH NO ADVANCING
+002640     ACCEPT WS-WORK-NEW-NUMBER
+
+002650     IF WS-WORK-NEW-NUMBER < WS-NUM-MIN-VALID
+002660         OR WS-WORK-NEW-NUMBER > WS-NUM-MAX-VALID
+002670         DISPLAY "NUMMAINT: NEW VALUE OUT OF RANGE - NOT UPDATED"
+002680         PERFORM 9700-LOG-REJECTED-INPUT THRU 9700-EXIT
+002690         GO TO 5000-EXIT
+002700     END-IF
+
+002710     MOVE WS-WORK-NUMBER TO NUM
+002720     MOVE WS-WORK-NEW-NUMBER TO NUM-NEW
+002730     SET STATEMENT-SUCCEEDED TO TRUE
+
+002740     EXEC SQL WHENEVER SQLERROR PERFORM 9900-STATEMENT-ERROR
+002750         END-EXEC
+
+002760*    NUMBER IS NOT A UNIQUE KEY - SHOW THE OPERATOR HOW MANY ROWS
+002770*    MATCH BEFORE TOUCHING ANY OF THEM.
+002780     EXEC SQL
+002790         SELECT COUNT(*) INTO :NUM-MATCH-COUNT FROM NUMBERS
+002800             WHERE NUMBER = :NUM
+002810     END-EXEC
+
+002820     IF NOT STATEMENT-SUCCEEDED
+002830         GO TO 5000-EXIT
+002840     END-IF
+
+002850     IF NUM-MATCH-COUNT = 0
+002860         DISPLAY "NUMMAINT: NO ROWS MATCH NUMBER " WS-WORK-NUMBER
+002870             " - NOT UPDATED"
+002880         GO TO 5000-EXIT
+002890     END-IF
+
+002900     DISPLAY "NUMMAINT: " NUM-MATCH-COUNT " ROW(S) MATCH NUMBER "
+002910         WS-WORK-NUMBER " - ALL WILL BE CHANGED TO "
+002920         WS-WORK-NEW-NUMBER
+002930     DISPLAY "CONFIRM UPDATE (Y/N): " WITH NO ADVANCING
+002940     ACCEPT WS-MENU-CHOICE
+
+002950     IF WS-MENU-CHOICE NOT = "Y" AND WS-MENU-CHOICE NOT = "y"
+002960         DISPLAY "NUMMAINT: UPDATE CANCELLED"
+002970         GO TO 5000-EXIT
+002980     END-IF
+
+002990     SET STATEMENT-SUCCEEDED TO TRUE
+
+003000     EXEC SQL WHENEVER SQLERROR PERFORM 9900-STATEMENT-ERROR
+003010         END-EXEC
+
+003020     EXEC SQL
+003030         UPDATE NUMBERS SET NUMBER = :NUM-NEW
+003040             WHERE NUMBER = :NUM
+003050     END-EXEC
+
+003060     IF STATEMENT-SUCCEEDED
+003070         EXEC SQL
+003080             COMMIT WORK
+003090         END-EXEC
+003100     END-IF
+
+003110     IF STATEMENT-SUCCEEDED
+003120         DISPLAY "NUMMAINT: " NUM-MATCH-COUNT " ROW(S) MATCHING "
+003130             NUM " CHANGED TO " NUM-NEW
+003140     ELSE
+003150         EXEC SQL
+003160             ROLLBACK
+003170         END-EXEC
+003180     END-IF.
+
+003190 5000-EXIT.
+003200     EXIT.
+
+003210*=================================================================
+003220* 6000-DELETE-NUMBER - PROMPT FOR A NUMBER, CONFIRM, DELETE AS ITS
+003230* OWN TRANSACTION.
+003240*=================================================================
+003250 6000-DELETE-NUMBER.
+
+003260     DISPLAY "ENTER NUMBER TO DELETE: " WITH NO ADVANCING
+003270     ACCEPT WS-WORK-NUMBER
+003280     MOVE WS-WORK-NUMBER TO NUM
+003290     SET STATEMENT-SUCCEEDED TO TRUE
+
+003300     EXEC SQL WHENEVER SQLERROR PERFORM 9900-STATEMENT-ERROR
+003310         END-EXEC
+
+003320*    NUMBER IS NOT A UNIQUE KEY - SHOW THE OPERATOR HOW MANY ROWS
+003330*    MATCH BEFORE ASKING FOR A DELETE CONFIRMATION.
+003340     EXEC SQL
+003350         SELECT COUNT(*) INTO :NUM-MATCH-COUNT FROM NUMBERS
+003360             WHERE NUMBER = :NUM
+003370     END-EXEC
+
+003380     IF NOT STATEMENT-SUCCEEDED
+003390         GO TO 6000-EXIT
+003400     END-IF
+
+003410     IF NUM-MATCH-COUNT = 0
+003420         DISPLAY "NUMMAINT: NO ROWS MATCH NUMBER " WS-WORK-NUMBER
+003430         GO TO 6000-EXIT
+003440     END-IF
+
+003450     DISPLAY "CONFIRM DELETE OF " NUM-MATCH-COUNT
+003460         " ROW(S) MATCHING " WS-WORK-NUMBER " (Y/N): "
+003470         WITH NO ADVANCING
+003480     ACCEPT WS-MENU-CHOICE
+
+003490     IF WS-MENU-CHOICE NOT = "Y" AND WS-MENU-CHOICE NOT = "y"
+003500         DISPLAY "NUMMAINT: DELETE CANCELLED"
+003510         GO TO 6000-EXIT
+003520     END-IF
+
+003530     SET STATEMENT-SUCCEEDED TO TRUE
+
+003540     EXEC SQL WHENEVER SQLERROR PERFORM 9900-STATEMENT-ERROR
+003550         END-EXEC
+
+003560     EXEC SQL
+003570         DELETE FROM NUMBERS WHERE NUMBER = :NUM
+003580     END-EXEC
+
+003590     IF STATEMENT-SUCCEEDED
+003600         EXEC SQL
+003610             COMMIT WORK
+003620         END-EXEC
+003630     END-IF
+
+003640     IF STATEMENT-SUCCEEDED
+003650         DISPLAY "NUMMAINT: " NUM-MATCH-COUNT " ROW(S) MATCHING "
+003660             NUM " DELETED"
+003670     ELSE
+003680         EXEC SQL
+003690             ROLLBACK
+003700         END-EXEC
+003710     END-IF.
+
+003720 6000-EXIT.
+003730     EXIT.
+
+003740*-----------------------------------------------------------------
+003750* 9700-LOG-REJECTED-INPUT - RECORD AN OPERATOR-KEYED VALUE THAT
+003760* FAILED VALIDATION, SAME EXCFILE CREATEDB WRITES TO.
+003770*-----------------------------------------------------------------
+003780 9700-LOG-REJECTED-INPUT.
+
+003790     MOVE SPACES TO EXC-RECORD
+003800     MOVE WS-RUN-DATE TO EXC-RUN-DATE
+003810     MOVE WS-WORK-NUMBER TO EXC-NUMBER
+003820     MOVE WS-WORK-SOURCE-ID TO EXC-SOURCE-ID
+003830     IF WS-WORK-NUMBER < WS-NUM-MIN-VALID
+003840         SET EXC-REASON-TOO-LOW TO TRUE
+003850         MOVE "NUMBER BELOW MINIMUM VALID VALUE"
+003860             TO EXC-REASON-TEXT
+003870     ELSE
+003880         SET EXC-REASON-TOO-HIGH TO TRUE
+003890         MOVE "NUMBER ABOVE MAXIMUM VALID VALUE"
+003900             TO EXC-REASON-TEXT
+003910     END-IF
+
+003920     OPEN EXTEND EXC-FILE
+003930     WRITE EXC-RECORD
+003940     CLOSE EXC-FILE.
+
+003950 9700-EXIT.
+003960     EXIT.
+
+003970*-----------------------------------------------------------------
+003980* 9900-STATEMENT-ERROR - WHENEVER TARGET FOR THE INSERT/UPDATE/
+003990* DELETE STATEMENTS.  THE STATEMENT'S OWN TRANSACTION IS ROLLED
+004000* BACK BY ITS CALLING PARAGRAPH; THIS JUST REPORTS AND FLAGS IT.
+004010*-----------------------------------------------------------------
+004020 9900-STATEMENT-ERROR.
+
+004030     DISPLAY "STATEMENT FAILED - SQLCODE: " SQLCODE
+004040         " SQLSTATE: " SQLSTATE
+004050     DISPLAY SQLERRMC
+004060     SET STATEMENT-SUCCEEDED TO FALSE.
+
+004070*=================================================================
+004080* 9999-EXIT - DISCONNECT AND STOP.  REACHED FROM THE NORMAL FLOW
+004090* AND FROM 9800-ABORT-SESSION.
+004100*=================================================================
+004110 9999-EXIT.
+
+004120     DISPLAY "DISCONNECTING"
+004130     EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC
+004140     EXEC SQL
+004150         DISCONNECT ALL
+004160     END-EXEC
+004170     DISPLAY "DONE"
+004180     STOP RUN.
