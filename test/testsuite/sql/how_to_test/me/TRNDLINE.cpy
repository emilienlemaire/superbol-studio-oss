@@ -0,0 +1,24 @@
+000100*****************************************************************
+000110* TRNDLINE.CPY
+000120*
+000130* ONE PRINT LINE OF THE TRENDRPT WEEK-OVER-WEEK / MONTH-OVER-MONTH
+000140* REPORT.  TRND-WEEK-FLAG/TRND-MONTH-FLAG CARRY '*' WHEN NO PRIOR
+000150* RUN WAS FOUND EXACTLY SEVEN DAYS, OR ONE CALENDAR MONTH, BEFORE
+000160* THE RUN ON THIS LINE - THE COMPARISON COLUMN IS THEN ZERO AND
+000170* SHOULD BE READ AS "NOT AVAILABLE" RATHER THAN AS AN ACTUAL DROP.
+000180*****************************************************************
+000190 01  TRND-LINE.
+000200     05  TRND-RUN-DATE           PIC X(08).
+000210     05  FILLER                  PIC X(03) VALUE SPACES.
+000220     05  TRND-NUM-SUM            PIC Z(07)9.
+000230     05  FILLER                  PIC X(03) VALUE SPACES.
+000240     05  TRND-WEEK-AGO-SUM       PIC Z(07)9.
+000250     05  TRND-WEEK-FLAG          PIC X(01).
+000260     05  FILLER                  PIC X(02) VALUE SPACES.
+000270     05  TRND-WEEK-CHANGE        PIC -(7)9.
+000280     05  FILLER                  PIC X(03) VALUE SPACES.
+000290     05  TRND-MONTH-AGO-SUM      PIC Z(07)9.
+000300     05  TRND-MONTH-FLAG         PIC X(01).
+000310     05  FILLER                  PIC X(02) VALUE SPACES.
+000320     05  TRND-MONTH-CHANGE       PIC -(7)9.
+000330     05  FILLER                  PIC X(08) VALUE SPACES.
