@@ -0,0 +1,17 @@
+000100*****************************************************************
+000110* SUMRPT.CPY
+000120*
+000130* DAILY SUMMARY / HISTORY RECORD.
+000140*
+000150* ONE RECORD IS APPENDED TO THIS FILE EACH TIME CREATEDB RUNS, SO
+000160* IT DOUBLES AS THE DAY-OVER-DAY ARCHIVE OPERATORS CAN DIFF AND AS
+000170* THE INPUT TREND REPORTING (TRENDRPT) READS TO PRODUCE WEEK- AND
+000180* MONTH-OVER-MONTH LINES.  FIXED WIDTH, ONE RECORD PER RUN.
+000190*****************************************************************
+000200 01  SUMRPT-RECORD.
+000210     05  SUMRPT-RUN-DATE         PIC X(08).
+000220     05  SUMRPT-NUM-COUNT        PIC 9(06).
+000230     05  SUMRPT-NUM-SUM          PIC 9(08).
+000240     05  SUMRPT-DUP-COUNT        PIC 9(06).
+000250     05  SUMRPT-REJECT-COUNT     PIC 9(06).
+000260     05  FILLER                  PIC X(10).
